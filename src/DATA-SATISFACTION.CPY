@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Copybook:  DATA-SATISFACTION.CPY
+      * Purpose:   configurable satisfaction-band thresholds, shared by
+      *            every program that grades WS-AVERAGE against a set
+      *            of ascending cutoffs; entries are loaded from an
+      *            optional file at runtime, falling back to the
+      *            WS-DEFAULT-ENTRY table below (same cutoffs the old
+      *            fixed EVALUATE WHENs used) when that file is absent
+      ******************************************************************
+       01 WS-THRESHOLD-TABLE.
+           05 WS-THRESHOLD-COUNT PIC 9(02) VALUE ZEROS.
+           05 WS-THRESHOLD-ENTRY OCCURS 1 TO 10 TIMES
+                   DEPENDING ON WS-THRESHOLD-COUNT
+                   INDEXED BY WS-THRESHOLD-IDX.
+               10 WS-THRESHOLD-MAX   PIC 9(02)V99.
+               10 WS-THRESHOLD-LABEL PIC X(20).
+
+      * OCCURS items cannot each carry their own VALUE clause, so the
+      * defaults are laid out as individual FILLER groups and
+      * redefined as a table, the same trick used for
+      * WS-DAYS-IN-MONTH-TABLE in VariablesHierarchy.CBL
+       01 WS-DEFAULT-THRESHOLDS-TABLE.
+           05 FILLER.
+               10 FILLER PIC 9(02)V99 VALUE 5.00.
+               10 FILLER PIC X(20) VALUE 'Terrible'.
+           05 FILLER.
+               10 FILLER PIC 9(02)V99 VALUE 7.00.
+               10 FILLER PIC X(20) VALUE 'Can be improved'.
+           05 FILLER.
+               10 FILLER PIC 9(02)V99 VALUE 9.00.
+               10 FILLER PIC X(20) VALUE 'Very good'.
+           05 FILLER.
+               10 FILLER PIC 9(02)V99 VALUE 10.00.
+               10 FILLER PIC X(20) VALUE 'Excellent'.
+       01 WS-DEFAULT-THRESHOLDS REDEFINES WS-DEFAULT-THRESHOLDS-TABLE.
+           05 WS-DEFAULT-ENTRY OCCURS 4 TIMES.
+               10 WS-DEFAULT-MAX   PIC 9(02)V99.
+               10 WS-DEFAULT-LABEL PIC X(20).
