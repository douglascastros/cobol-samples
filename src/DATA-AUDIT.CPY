@@ -0,0 +1,18 @@
+      ******************************************************************
+      * DATA-AUDIT.CPY
+      * shared audit-trail record, appended to AUDIT-TRAIL-FILE
+      * ('src/audit-trail.txt') by every maintenance program so one
+      * file has a running history of program name, timestamp and
+      * action across CITY-MASTER-MAINTENANCE, CUSTOMER-MASTER-
+      * MAINTENANCE and any maintenance program added later
+      ******************************************************************
+       01 AUDIT-TRAIL-REC.
+           05 AT-PROGRAM-NAME PIC X(30).
+           05 FILLER          PIC X(01).
+           05 AT-RUN-DATE     PIC 9(08).
+           05 FILLER          PIC X(01).
+           05 AT-RUN-TIME     PIC 9(08).
+           05 FILLER          PIC X(01).
+           05 AT-ACTION       PIC X(30).
+           05 FILLER          PIC X(01).
+           05 AT-DETAIL       PIC X(40).
