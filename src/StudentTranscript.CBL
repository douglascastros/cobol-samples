@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: accumulates each student's term averages into one
+      *          transcript record and prints a term-by-term history
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-TRANSCRIPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TERM-GRADE-FILE ASSIGN TO 'src/transcripts.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSCRIPT-REPORT ASSIGN TO
+               'src/transcript-report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * one term's two grades for one student; the file is expected
+      * to be in student-name, then term-number, sequence
+       FD TERM-GRADE-FILE.
+       01 TERM-GRADE-REC.
+           05 TG-NAME     PIC X(20).
+           05 TG-TERM     PIC 9(02).
+           05 TG-GRADE-01 PIC 9(02).
+           05 TG-GRADE-02 PIC 9(02).
+
+       FD TRANSCRIPT-REPORT.
+       01 TRANSCRIPT-REPORT-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-END       PIC X(01) VALUE 'N'.
+       01 WS-FIRST-RECORD   PIC X(01) VALUE 'Y'.
+       01 WS-BREAK-NAME     PIC X(20) VALUE SPACES.
+
+      * one transcript accumulated in memory per student; a fresh
+      * table is started every time TG-NAME changes (control break)
+       01 WS-TRANSCRIPT-TERM-COUNT PIC 9(02) VALUE ZEROS.
+       01 WS-TRANSCRIPT-TABLE.
+           05 WS-TRANSCRIPT-TERM OCCURS 12 TIMES
+                   INDEXED BY WS-TERM-IDX.
+               10 WS-TERM-NUMBER  PIC 9(02).
+               10 WS-TERM-AVERAGE PIC 9(02)V99.
+
+       01 WS-STUDENT-GRADES.
+           03 WS-GRADE-01 PIC 9(02).
+           03 WS-GRADE-02 PIC 9(02).
+           03 WS-AVERAGE  PIC 9(02)V99.
+
+       01 WS-STUDENT-NAME-LINE.
+           05 FILLER      PIC X(09) VALUE 'STUDENT: '.
+           05 WSL-NAME    PIC X(20).
+       01 WS-TERM-LINE.
+           05 FILLER      PIC X(04) VALUE SPACES.
+           05 FILLER      PIC X(06) VALUE 'TERM: '.
+           05 WTL-TERM    PIC Z9.
+           05 FILLER      PIC X(04) VALUE SPACES.
+           05 FILLER      PIC X(09) VALUE 'AVERAGE: '.
+           05 WTL-AVERAGE PIC Z9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT TERM-GRADE-FILE
+           OPEN OUTPUT TRANSCRIPT-REPORT
+           PERFORM UNTIL WS-FILE-END = 'S'
+               READ TERM-GRADE-FILE
+                   AT END
+                       MOVE 'S' TO WS-FILE-END
+                   NOT AT END
+                       PERFORM 0100-PROCESS-TERM
+               END-READ
+           END-PERFORM
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM 0300-PRINT-TRANSCRIPT
+           END-IF
+           CLOSE TERM-GRADE-FILE
+           CLOSE TRANSCRIPT-REPORT
+           STOP RUN.
+
+      * on a change of TG-NAME, prints the prior student's transcript
+      * and starts accumulating a new one
+       0100-PROCESS-TERM.
+           IF WS-FIRST-RECORD = 'Y'
+               MOVE TG-NAME TO WS-BREAK-NAME
+               MOVE 'N' TO WS-FIRST-RECORD
+           ELSE
+               IF TG-NAME NOT = WS-BREAK-NAME
+                   PERFORM 0300-PRINT-TRANSCRIPT
+                   MOVE ZEROS TO WS-TRANSCRIPT-TERM-COUNT
+                   MOVE TG-NAME TO WS-BREAK-NAME
+               END-IF
+           END-IF
+           MOVE TG-GRADE-01 TO WS-GRADE-01
+           MOVE TG-GRADE-02 TO WS-GRADE-02
+           COMPUTE WS-AVERAGE = (WS-GRADE-01 + WS-GRADE-02) / 2
+           IF WS-TRANSCRIPT-TERM-COUNT < 12
+               ADD 1 TO WS-TRANSCRIPT-TERM-COUNT
+               MOVE TG-TERM TO
+                   WS-TERM-NUMBER (WS-TRANSCRIPT-TERM-COUNT)
+               MOVE WS-AVERAGE TO
+                   WS-TERM-AVERAGE (WS-TRANSCRIPT-TERM-COUNT)
+           ELSE
+               DISPLAY 'WARNING: TERM ' TG-TERM ' FOR ' TG-NAME
+                   ' EXCEEDS 12-TERM TRANSCRIPT LIMIT -- SKIPPED'
+           END-IF.
+
+      * prints the student header and one line per accumulated term
+       0300-PRINT-TRANSCRIPT.
+           MOVE WS-BREAK-NAME TO WSL-NAME
+           WRITE TRANSCRIPT-REPORT-LINE FROM WS-STUDENT-NAME-LINE
+           MOVE 1 TO WS-TERM-IDX
+           PERFORM WS-TRANSCRIPT-TERM-COUNT TIMES
+               MOVE WS-TERM-NUMBER (WS-TERM-IDX) TO WTL-TERM
+               MOVE WS-TERM-AVERAGE (WS-TERM-IDX) TO WTL-AVERAGE
+               WRITE TRANSCRIPT-REPORT-LINE FROM WS-TERM-LINE
+               SET WS-TERM-IDX UP BY 1
+           END-PERFORM.
