@@ -11,26 +11,95 @@
 
        ENVIRONMENT DIVISION.
       * this section contains informations about the environment of
-      * executon of the program, like operational system, 
+      * executon of the program, like operational system,
       * units of input and output and others resources of hardware
       * that it can use.
 
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * shared run-control file telling every batch program the
+      * business run date and whether this run is TEST or PROD, so
+      * the startup banner cannot be mistaken for the other
+      * environment; when it is missing the run defaults to TEST and
+      * to today's system date
+           SELECT RUN-CONTROL-FILE ASSIGN TO
+               'src/run-control.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-RC.
+
        DATA DIVISION.
       * this section defines the variables that the program will use
       * to storage the data. The variables can be defined like numerics,
       * alphanumerics or structures composed them various fields
 
+       FILE SECTION.
+       FD RUN-CONTROL-FILE.
+       COPY 'src/DATA-RUN-CONTROL.CPY'.
+
        WORKING-STORAGE SECTION.
       * where we defines the variables
        01 WS-MESSAGE PIC X(12) VALUE "HELLO WORLD!".
 
+      * version/build marker, bumped by hand whenever this template is
+      * changed, so a job log shows which build actually ran
+       01 WS-VERSION PIC X(10) VALUE "V1.3.0".
+
+      * environment this run belongs to (TEST or PROD) and the
+      * business date it runs under, both loaded from RUN-CONTROL-FILE
+      * below; default to TEST and to today's system date so an
+      * operator never mistakes a missing control file for PROD
+       01 WS-ENVIRONMENT-CODE PIC X(04) VALUE "TEST".
+       01 WS-BUSINESS-DATE    PIC 9(08) VALUE ZEROS.
+       01 WS-FS-STATUS-RC     PIC X(02).
+
+      * run date/time banner, taken from the system clock so every
+      * job log line can be checked against the schedule
+       01 WS-RUN-DATE.
+           03 WS-RUN-YEAR  PIC 9(04).
+           03 WS-RUN-MONTH PIC 9(02).
+           03 WS-RUN-DAY   PIC 9(02).
+       01 WS-RUN-TIME.
+           03 WS-RUN-HOUR PIC 9(02).
+           03 WS-RUN-MIN  PIC 9(02).
+           03 WS-RUN-SEC  PIC 9(02).
+           03 WS-RUN-HUND PIC 9(02).
+
        PROCEDURE DIVISION.
       * correspondes to "c" area
-       
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-DATE TO WS-BUSINESS-DATE
+           PERFORM 0100-LOAD-RUN-CONTROL
+
+           DISPLAY "=========================================="
+           DISPLAY "RUN DATE: " WS-RUN-YEAR "-" WS-RUN-MONTH "-"
+               WS-RUN-DAY " TIME: " WS-RUN-HOUR ":" WS-RUN-MIN ":"
+               WS-RUN-SEC
+           DISPLAY "BUSINESS DATE: " WS-BUSINESS-DATE
+           DISPLAY "ENVIRONMENT: " WS-ENVIRONMENT-CODE
+               "   VERSION: " WS-VERSION
+           DISPLAY "=========================================="
+
            DISPLAY WS-MESSAGE.
       * displays message on the screen
 
            STOP RUN.
       * ends the program
+
+      * reads the business date and TEST/PROD indicator shared by
+      * every batch program from RUN-CONTROL-FILE; WS-ENVIRONMENT-CODE
+      * and WS-BUSINESS-DATE keep their system-date/TEST defaults when
+      * the control file is not present for this run
+       0100-LOAD-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE
+           IF WS-FS-STATUS-RC = "00"
+               READ RUN-CONTROL-FILE
+                   NOT AT END
+                       MOVE RC-ENVIRONMENT-CODE TO WS-ENVIRONMENT-CODE
+                       MOVE RC-RUN-DATE TO WS-BUSINESS-DATE
+               END-READ
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
