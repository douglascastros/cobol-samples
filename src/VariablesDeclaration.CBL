@@ -4,8 +4,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VARIABLES-DECLARATION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * person/employee records read in instead of a hardcoded name
+      * and age, so this program can process real people
+           SELECT PERSON-FILE ASSIGN TO 'src/person.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD PERSON-FILE.
+       01 PERSON-REC.
+           05 PS-NAME            PIC X(10).
+           05 FILLER             PIC X(01).
+           05 PS-AGE              PIC 9(02).
+           05 FILLER             PIC X(01).
+           05 PS-EMPLOYEE-ID     PIC 9(06).
+           05 FILLER             PIC X(01).
+           05 PS-HIRE-DATE       PIC X(10).
+           05 FILLER             PIC X(01).
+           05 PS-DEPARTMENT-CODE PIC X(04).
+
        WORKING-STORAGE SECTION.
 
       * specific location for declaring variables
@@ -17,11 +37,39 @@
        01 WS-NAME PIC X(10) VALUE SPACES.
        01 ws-AGE PIC 9(2) VALUE ZEROS.
 
+      * added alongside WS-NAME/ws-AGE so a person record carries
+      * enough to be routed anywhere in a payroll or HR job
+       01 WS-EMPLOYEE-ID     PIC 9(06) VALUE ZEROS.
+       01 WS-HIRE-DATE       PIC X(10) VALUE SPACES.
+       01 WS-DEPARTMENT-CODE PIC X(04) VALUE SPACES.
+
+       01 WS-FILE-END PIC X(01) VALUE 'N'.
+
        PROCEDURE DIVISION.
-           MOVE 'DOUGLAS' TO WS-NAME
-           MOVE 36 TO ws-AGE
+           OPEN INPUT PERSON-FILE
+           PERFORM UNTIL WS-FILE-END = 'S'
+               READ PERSON-FILE
+                   AT END
+                       MOVE 'S' TO WS-FILE-END
+                   NOT AT END
+                       PERFORM 0100-DISPLAY-PERSON
+               END-READ
+           END-PERFORM
+           CLOSE PERSON-FILE
+
+           STOP RUN.
+
+      * moves one PERSON-FILE record into the working-storage fields
+      * and displays it, same layout the original hardcoded MOVEs used
+       0100-DISPLAY-PERSON.
+           MOVE PS-NAME             TO WS-NAME
+           MOVE PS-AGE              TO ws-AGE
+           MOVE PS-EMPLOYEE-ID      TO WS-EMPLOYEE-ID
+           MOVE PS-HIRE-DATE        TO WS-HIRE-DATE
+           MOVE PS-DEPARTMENT-CODE  TO WS-DEPARTMENT-CODE
 
            DISPLAY 'USER: ' WS-NAME
            DISPLAY 'AGE: ' ws-AGE
-
-           STOP RUN.
+           DISPLAY 'EMPLOYEE ID: ' WS-EMPLOYEE-ID
+           DISPLAY 'HIRE DATE: ' WS-HIRE-DATE
+           DISPLAY 'DEPARTMENT: ' WS-DEPARTMENT-CODE.
