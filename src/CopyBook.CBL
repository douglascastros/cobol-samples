@@ -5,21 +5,128 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COPY-BOOK-SAMPLE.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * shared run-control file giving every batch program the same
+      * business run date and TEST/PROD environment code for the night
+           SELECT RUN-CONTROL-FILE ASSIGN TO 'src/run-control.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-RC.
+
+      * the same city master CITY-MASTER-MAINTENANCE maintains; this
+      * program now populates WS-CITY from an interactive add/update
+      * transaction against it instead of a hardcoded literal
+           SELECT CITY-MASTER-FILE ASSIGN TO 'src/city-master.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MS-NAME
+           FILE STATUS IS WS-FS-STATUS-MASTER.
+
        DATA DIVISION.
        FILE SECTION.
+       FD RUN-CONTROL-FILE.
+       COPY 'src/DATA-RUN-CONTROL.CPY'.
+
+      * MS-POPULATION is packed decimal (COMP-3), matching the layout
+      * CITY-MASTER-MAINTENANCE actually writes to city-master.dat
+       FD CITY-MASTER-FILE.
+       01 CITY-MASTER-REC.
+           05 MS-NAME        PIC X(30).
+           05 MS-POPULATION  PIC 9(09) COMP-3.
+           05 MS-STATE       PIC X(20).
+           05 MS-COUNTRY     PIC X(20).
+           05 MS-TIME-ZONE   PIC X(10).
+
        WORKING-STORAGE SECTION.
 
        COPY 'src/DATA-CITY.CPY'.
 
+       01 WS-FS-STATUS-RC      PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-MASTER  PIC X(02) VALUE '00'.
+       01 WS-RESULT-MESSAGE    PIC X(10) VALUE SPACES.
+
+      * business run date / environment shared with every other
+      * batch program via RUN-CONTROL-FILE; default to TEST and to
+      * today's system date when the control file is not present
+       01 WS-ENVIRONMENT-CODE  PIC X(04) VALUE 'TEST'.
+       01 WS-BUSINESS-DATE     PIC 9(08) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM 0010-LOAD-RUN-CONTROL
+           PERFORM 0020-ACCEPT-CITY-TRANSACTION
+           PERFORM 0030-OPEN-CITY-MASTER
+           PERFORM 0040-UPSERT-CITY
+           CLOSE CITY-MASTER-FILE
 
-           MOVE 'Los Angeles' TO WS-NAME OF WS-CITY
-           MOVE 3748640 TO WS-POPULATION OF WS-CITY
-
+           DISPLAY 'RUN CONTROL: DATE=' WS-BUSINESS-DATE
+               ' ENVIRONMENT=' WS-ENVIRONMENT-CODE
            DISPLAY 'The name of city is: ' WS-NAME OF WS-CITY
-           DISPLAY 'and have a population than: ' 
+           DISPLAY 'and have a population than: '
                WS-POPULATION OF WS-CITY
 
            STOP RUN.
+
+      * interactive add/update transaction against the city master,
+      * replacing the old hardcoded MOVE 'Los Angeles' demo data
+       0020-ACCEPT-CITY-TRANSACTION.
+           DISPLAY 'ENTER CITY NAME: ' WITH NO ADVANCING
+           ACCEPT WS-NAME OF WS-CITY
+           DISPLAY 'ENTER POPULATION: ' WITH NO ADVANCING
+           ACCEPT WS-POPULATION OF WS-CITY
+           DISPLAY 'ENTER STATE: ' WITH NO ADVANCING
+           ACCEPT WS-STATE OF WS-CITY
+           DISPLAY 'ENTER COUNTRY: ' WITH NO ADVANCING
+           ACCEPT WS-COUNTRY OF WS-CITY
+           DISPLAY 'ENTER TIME ZONE: ' WITH NO ADVANCING
+           ACCEPT WS-TIME-ZONE OF WS-CITY.
+
+      * opens the city master built by CITY-MASTER-MAINTENANCE; a
+      * missing master file is initialized fresh, same as that
+      * program's own open logic
+       0030-OPEN-CITY-MASTER.
+           OPEN I-O CITY-MASTER-FILE
+           IF WS-FS-STATUS-MASTER = '35'
+               CLOSE CITY-MASTER-FILE
+               OPEN OUTPUT CITY-MASTER-FILE
+               CLOSE CITY-MASTER-FILE
+               OPEN I-O CITY-MASTER-FILE
+           END-IF.
+
+      * adds the entered city to the master if it isn't already there,
+      * otherwise updates the existing record with what was entered
+       0040-UPSERT-CITY.
+           MOVE WS-NAME OF WS-CITY TO MS-NAME
+           READ CITY-MASTER-FILE
+               INVALID KEY
+                   MOVE WS-POPULATION OF WS-CITY TO MS-POPULATION
+                   MOVE WS-STATE OF WS-CITY TO MS-STATE
+                   MOVE WS-COUNTRY OF WS-CITY TO MS-COUNTRY
+                   MOVE WS-TIME-ZONE OF WS-CITY TO MS-TIME-ZONE
+                   WRITE CITY-MASTER-REC
+                   MOVE 'ADDED' TO WS-RESULT-MESSAGE
+               NOT INVALID KEY
+                   MOVE WS-POPULATION OF WS-CITY TO MS-POPULATION
+                   MOVE WS-STATE OF WS-CITY TO MS-STATE
+                   MOVE WS-COUNTRY OF WS-CITY TO MS-COUNTRY
+                   MOVE WS-TIME-ZONE OF WS-CITY TO MS-TIME-ZONE
+                   REWRITE CITY-MASTER-REC
+                   MOVE 'CHANGED' TO WS-RESULT-MESSAGE
+           END-READ
+           DISPLAY 'CITY MASTER: ' WS-RESULT-MESSAGE.
+
+      * reads the business date and TEST/PROD indicator shared by
+      * every batch program from RUN-CONTROL-FILE; the defaults set in
+      * WORKING-STORAGE stand when the control file is not present
+       0010-LOAD-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE
+           IF WS-FS-STATUS-RC = '00'
+               READ RUN-CONTROL-FILE
+                   NOT AT END
+                       MOVE RC-ENVIRONMENT-CODE TO WS-ENVIRONMENT-CODE
+                       MOVE RC-RUN-DATE TO WS-BUSINESS-DATE
+               END-READ
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
