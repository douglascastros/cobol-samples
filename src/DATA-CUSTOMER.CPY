@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook:  DATA-CUSTOMER.CPY
+      * Purpose:   common customer/household record layout, shared by
+      *            any program that needs to describe or persist a
+      *            customer and their dependents
+      ******************************************************************
+       01 WS-CUSTOMER.
+           02 WS-CUSTOMER-NUMBER PIC 9(06).
+           02 WS-NAME            PIC X(50).
+           02 WS-AGE             PIC 9(2).
+           02 WS-NATIONALITY     PIC X(50).
+           02 WS-CITY-NAME        PIC X(30).
+           02 WS-DEPENDENT-COUNT PIC 9(02) VALUE ZEROS.
+           02 WS-DEPENDENT OCCURS 10 TIMES INDEXED BY WS-DEP-IDX.
+               03 WS-DEP-NAME         PIC X(50).
+               03 WS-DEP-AGE          PIC 9(2).
+               03 WS-DEP-RELATIONSHIP PIC X(15).
+
+      * derived from WS-DEP-AGE: MINOR when under 18, ADULT otherwise,
+      * so downstream benefits/reporting programs don't have to
+      * re-derive it every time
+               03 WS-DEP-ELIGIBILITY  PIC X(05).
+                   88 WS-DEP-IS-MINOR VALUE 'MINOR'.
+                   88 WS-DEP-IS-ADULT VALUE 'ADULT'.
