@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: prints every household on the customer master, with
+      *          every family member and their city of residence,
+      *          joined from the city master built on DATA-CITY.CPY
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOUSEHOLD-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO
+               'src/customer-master.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS MS-CUSTOMER-NUMBER
+           FILE STATUS IS WS-FS-STATUS-CUST.
+           SELECT CITY-MASTER-FILE ASSIGN TO 'src/city-master.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CY-NAME
+           FILE STATUS IS WS-FS-STATUS-CITY.
+           SELECT HOUSEHOLD-REPORT-FILE ASSIGN TO
+               'src/household-report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-MASTER-FILE.
+       COPY 'src/DATA-CUSTOMER.CPY' REPLACING
+           ==WS-CUSTOMER-NUMBER== BY ==MS-CUSTOMER-NUMBER==
+           ==WS-CUSTOMER==         BY ==CUSTOMER-MASTER-REC==
+           ==WS-NAME==             BY ==MS-NAME==
+           ==WS-AGE==              BY ==MS-AGE==
+           ==WS-NATIONALITY==      BY ==MS-NATIONALITY==
+           ==WS-CITY-NAME==        BY ==MS-CITY-NAME==
+           ==WS-DEPENDENT-COUNT==  BY ==MS-DEPENDENT-COUNT==
+           ==WS-DEPENDENT==        BY ==MS-DEPENDENT==
+           ==WS-DEP-IDX==          BY ==MS-DEP-IDX==
+           ==WS-DEP-NAME==         BY ==MS-DEP-NAME==
+           ==WS-DEP-AGE==          BY ==MS-DEP-AGE==
+           ==WS-DEP-RELATIONSHIP== BY ==MS-DEP-RELATIONSHIP==
+           ==WS-DEP-ELIGIBILITY==  BY ==MS-DEP-ELIGIBILITY==
+           ==WS-DEP-IS-MINOR==     BY ==MS-DEP-IS-MINOR==
+           ==WS-DEP-IS-ADULT==     BY ==MS-DEP-IS-ADULT==.
+
+      * field names carry a CY- prefix (rather than the MS- used by
+      * CityMasterMaintenance) only to stay distinct from the
+      * customer master's own MS- fields in this same program; the
+      * physical layout and key position are identical
+      * CY-POPULATION is packed decimal (COMP-3), matching the layout
+      * CITY-MASTER-MAINTENANCE actually writes to city-master.dat
+       FD CITY-MASTER-FILE.
+       01 CITY-MASTER-RECORD.
+           05 CY-NAME        PIC X(30).
+           05 CY-POPULATION  PIC 9(09) COMP-3.
+           05 CY-STATE       PIC X(20).
+           05 CY-COUNTRY     PIC X(20).
+           05 CY-TIME-ZONE   PIC X(10).
+
+       FD HOUSEHOLD-REPORT-FILE.
+       01 HOUSEHOLD-REPORT-LINE PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-STATUS-CUST PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-CITY PIC X(02) VALUE '00'.
+       01 WS-CUST-END       PIC X(01) VALUE 'N'.
+       01 WS-CITY-DESCRIPTION PIC X(30) VALUE SPACES.
+
+       01 WS-HEAD-LINE.
+           05 FILLER      PIC X(09) VALUE 'CUSTOMER '.
+           05 WH-NUMBER   PIC 9(06).
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 WH-NAME     PIC X(50).
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 WH-CITY     PIC X(30).
+
+       01 WS-MEMBER-LINE.
+           05 FILLER      PIC X(04) VALUE SPACES.
+           05 WM-RELATION PIC X(15).
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 WM-NAME     PIC X(50).
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 WM-CITY     PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           OPEN INPUT CITY-MASTER-FILE
+           OPEN OUTPUT HOUSEHOLD-REPORT-FILE
+
+           PERFORM UNTIL WS-CUST-END = 'S'
+               READ CUSTOMER-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-CUST-END
+                   NOT AT END
+                       PERFORM 0100-PRINT-HOUSEHOLD
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE CITY-MASTER-FILE
+           CLOSE HOUSEHOLD-REPORT-FILE
+           STOP RUN.
+
+      * prints the customer's header line (with their own city) and
+      * one line per dependent (each carrying the customer's city,
+      * since dependents live with the household head in this system);
+      * the city name is looked up on the city master so the report
+      * reflects whatever the city maintenance program has on file
+       0100-PRINT-HOUSEHOLD.
+           MOVE MS-CITY-NAME TO CY-NAME
+           READ CITY-MASTER-FILE
+               INVALID KEY
+                   MOVE MS-CITY-NAME TO WS-CITY-DESCRIPTION
+               NOT INVALID KEY
+                   MOVE CY-NAME TO WS-CITY-DESCRIPTION
+           END-READ
+           MOVE MS-CUSTOMER-NUMBER TO WH-NUMBER
+           MOVE MS-NAME            TO WH-NAME
+           MOVE WS-CITY-DESCRIPTION TO WH-CITY
+           WRITE HOUSEHOLD-REPORT-LINE FROM WS-HEAD-LINE
+
+           IF MS-DEPENDENT-COUNT > ZEROS
+               PERFORM VARYING MS-DEP-IDX FROM 1 BY 1
+                       UNTIL MS-DEP-IDX > MS-DEPENDENT-COUNT
+                   MOVE MS-DEP-RELATIONSHIP (MS-DEP-IDX) TO
+                       WM-RELATION
+                   MOVE MS-DEP-NAME (MS-DEP-IDX) TO WM-NAME
+                   MOVE WS-CITY-DESCRIPTION TO WM-CITY
+                   WRITE HOUSEHOLD-REPORT-LINE FROM WS-MEMBER-LINE
+               END-PERFORM
+           END-IF.
