@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook:  DATA-CITY.CPY
+      * Purpose:   common city record layout, shared by any program
+      *            that needs to describe or persist a city
+      ******************************************************************
+       01 WS-CITY.
+           05 WS-NAME       PIC X(30).
+      * packed decimal: five bytes on disk/in memory instead of nine
+      * display-format digits; MOVE handles the DISPLAY<->COMP-3
+      * conversion transparently wherever this field meets a
+      * DISPLAY-usage population field in another file's record layout
+           05 WS-POPULATION PIC 9(09) COMP-3.
+           05 WS-STATE      PIC X(20).
+           05 WS-COUNTRY    PIC X(20).
+           05 WS-TIME-ZONE  PIC X(10).
