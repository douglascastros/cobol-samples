@@ -5,42 +5,49 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VARIABLES-HIERARCHY-LEVELS.
-       
+
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-      
+
       * the most important level is 01, every data group begins with it
       * the level 77 it's used to consts
 
-       01 WS-CUSTOMER.
-           02 WS-NAME PIC X(50).
-           02 WS-AGE PIC 9(2).
-       
-       01 WS-CUSTOMER-WIFE.
-           02 WS-NAME PIC X(50).
-           02 WS-AGE PIC 9(2).
-           02 WS-NATIONALITY PIC X(50).
+      * a single customer record with an OCCURS table of dependents
+      * (spouse, children, ...) instead of a separately-declared
+      * WS-CUSTOMER-WIFE group per family member
+       COPY 'src/DATA-CUSTOMER.CPY'.
 
        PROCEDURE DIVISION.
        0000-MAIN.
-           
+
+           MOVE 100001 TO WS-CUSTOMER-NUMBER
            MOVE 'John T. Edge' TO WS-NAME OF WS-CUSTOMER
-           MOVE 'Jessica T. Edge' TO WS-NAME OF WS-CUSTOMER-WIFE
+           MOVE 'Brazilian' TO WS-NATIONALITY
+           MOVE 'SAO PAULO' TO WS-CITY-NAME
+
+           MOVE 1 TO WS-DEPENDENT-COUNT
+           MOVE 'Jessica T. Edge' TO WS-DEP-NAME (1)
+           MOVE 38 TO WS-DEP-AGE (1)
+           MOVE 'SPOUSE' TO WS-DEP-RELATIONSHIP (1)
+           IF WS-DEP-AGE (1) < 18
+               MOVE 'MINOR' TO WS-DEP-ELIGIBILITY (1)
+           ELSE
+               MOVE 'ADULT' TO WS-DEP-ELIGIBILITY (1)
+           END-IF
 
       * when variable in data group is not ambiguous, isn't necessary
       * reference it on the attributions or other situations of use
 
-           MOVE 'Brazilian' TO WS-NATIONALITY
-      
-      * when the line surpass 72 columns, the code must to 
+      * when the line surpass 72 columns, the code must to
       * continued in the next line
 
            DISPLAY 'The name of customer is: ' WS-NAME OF WS-CUSTOMER
-           DISPLAY 'The name of wife customer is: ' WS-NAME OF
-               WS-CUSTOMER-WIFE
+           DISPLAY 'The name of dependent 1 is: ' WS-DEP-NAME (1)
+           DISPLAY 'The eligibility of dependent 1 is: '
+               WS-DEP-ELIGIBILITY (1)
 
-           DISPLAY 'The nationality of customer wife is: ' 
+           DISPLAY 'The nationality of customer is: '
                WS-NATIONALITY
 
            STOP RUN.
