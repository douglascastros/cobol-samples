@@ -5,18 +5,74 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DECISION-STRUCTURE-IF-ELSE.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * small control file carrying the two threshold numbers, so a
+      * different comparison can be run without a recompile; when it
+      * is missing the thresholds are prompted for instead
+           SELECT THRESHOLD-CONTROL-FILE ASSIGN TO
+               'src/decision-control.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-CONTROL.
+
+      * batch mode: many number pairs in, one YES/NO flag per pair out
+           SELECT THRESHOLD-PAIRS-FILE ASSIGN TO
+               'src/decision-pairs.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-PAIRS.
+           SELECT THRESHOLD-RESULTS-FILE ASSIGN TO
+               'src/decision-results.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DECISION-AUDIT-LOG ASSIGN TO
+               'src/decision-audit.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-AUDIT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD THRESHOLD-CONTROL-FILE.
+       01 THRESHOLD-CONTROL-REC.
+           05 TC-NUM-1 PIC 9(03).
+           05 FILLER   PIC X(01).
+           05 TC-NUM-2 PIC 9(03).
+
+       FD THRESHOLD-PAIRS-FILE.
+       01 THRESHOLD-PAIR-REC.
+           05 TP-NUM-1 PIC 9(03).
+           05 FILLER   PIC X(01).
+           05 TP-NUM-2 PIC 9(03).
+
+       FD THRESHOLD-RESULTS-FILE.
+       01 THRESHOLD-RESULT-LINE PIC X(20).
+
+       FD DECISION-AUDIT-LOG.
+       01 DECISION-AUDIT-LINE PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 WS-NUM-1 PIC 9(3) VALUE 50.
        01 WS-NUM-2 PIC 9(3) VALUE 10.
-       
+
       * flag is a convention in cobol to indicate marcations
        01 WS-FLAG PIC X(3).
 
+       01 WS-FS-STATUS-CONTROL PIC X(02).
+       01 WS-FS-STATUS-PAIRS   PIC X(02).
+       01 WS-PAIR-END          PIC X(01) VALUE 'N'.
+       01 WS-PAIR-COUNT        PIC 9(05) VALUE ZEROS.
+       01 WS-PAIR-FLAG         PIC X(03).
+
+       01 WS-RUN-TIMESTAMP.
+           05 WS-RUN-DATE PIC 9(08).
+           05 WS-RUN-TIME PIC 9(08).
+       01 WS-FS-STATUS-AUDIT PIC X(02).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 0100-LOAD-THRESHOLDS
+
            IF WS-NUM-1 > WS-NUM-2
                MOVE 'YES' TO WS-FLAG
            ELSE
@@ -24,5 +80,85 @@
            END-IF
 
            DISPLAY 'FLAG: ' WS-FLAG
+           PERFORM 0400-WRITE-AUDIT-RECORD
+
+           PERFORM 0200-PROCESS-PAIR-BATCH
 
            STOP RUN.
+
+      * loads WS-NUM-1/WS-NUM-2 from THRESHOLD-CONTROL-FILE when it is
+      * present, otherwise falls back to an interactive ACCEPT
+       0100-LOAD-THRESHOLDS.
+           OPEN INPUT THRESHOLD-CONTROL-FILE
+           IF WS-FS-STATUS-CONTROL = '00'
+               READ THRESHOLD-CONTROL-FILE
+                   AT END
+                       PERFORM 0150-ACCEPT-THRESHOLDS
+                   NOT AT END
+                       MOVE TC-NUM-1 TO WS-NUM-1
+                       MOVE TC-NUM-2 TO WS-NUM-2
+               END-READ
+               CLOSE THRESHOLD-CONTROL-FILE
+           ELSE
+               PERFORM 0150-ACCEPT-THRESHOLDS
+           END-IF.
+
+       0150-ACCEPT-THRESHOLDS.
+           DISPLAY 'ENTER FIRST THRESHOLD NUMBER: '
+           ACCEPT WS-NUM-1
+           DISPLAY 'ENTER SECOND THRESHOLD NUMBER: '
+           ACCEPT WS-NUM-2.
+
+      * batch version of the same over/under-threshold check: reads
+      * every pair off THRESHOLD-PAIRS-FILE and writes one YES/NO
+      * result line per pair; silently skipped when the pairs file
+      * has not been supplied for this run
+       0200-PROCESS-PAIR-BATCH.
+           OPEN INPUT THRESHOLD-PAIRS-FILE
+           IF WS-FS-STATUS-PAIRS = '00'
+               OPEN OUTPUT THRESHOLD-RESULTS-FILE
+               PERFORM UNTIL WS-PAIR-END = 'S'
+                   READ THRESHOLD-PAIRS-FILE
+                       AT END
+                           MOVE 'S' TO WS-PAIR-END
+                       NOT AT END
+                           ADD 1 TO WS-PAIR-COUNT
+                           PERFORM 0300-EVALUATE-PAIR
+                   END-READ
+               END-PERFORM
+               CLOSE THRESHOLD-PAIRS-FILE
+               CLOSE THRESHOLD-RESULTS-FILE
+               DISPLAY 'BATCH PAIRS PROCESSED: ' WS-PAIR-COUNT
+           ELSE
+               DISPLAY 'NO BATCH PAIR FILE FOUND, SKIPPING BATCH MODE'
+           END-IF.
+
+       0300-EVALUATE-PAIR.
+           IF TP-NUM-1 > TP-NUM-2
+               MOVE 'YES' TO WS-PAIR-FLAG
+           ELSE
+               MOVE 'NO' TO WS-PAIR-FLAG
+           END-IF
+           MOVE SPACES TO THRESHOLD-RESULT-LINE
+           STRING TP-NUM-1 ' ' TP-NUM-2 ' ' WS-PAIR-FLAG
+               DELIMITED BY SIZE INTO THRESHOLD-RESULT-LINE
+           WRITE THRESHOLD-RESULT-LINE.
+
+      * appends one line to DECISION-AUDIT-LOG recording the inputs,
+      * the resulting flag and a run timestamp, so a YES/NO decision
+      * can be traced back after the console output is long gone
+       0400-WRITE-AUDIT-RECORD.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           OPEN EXTEND DECISION-AUDIT-LOG
+           IF WS-FS-STATUS-AUDIT = '35'
+               OPEN OUTPUT DECISION-AUDIT-LOG
+               CLOSE DECISION-AUDIT-LOG
+               OPEN EXTEND DECISION-AUDIT-LOG
+           END-IF
+           MOVE SPACES TO DECISION-AUDIT-LINE
+           STRING WS-RUN-DATE ' ' WS-RUN-TIME ' NUM-1=' WS-NUM-1
+               ' NUM-2=' WS-NUM-2 ' FLAG=' WS-FLAG
+               DELIMITED BY SIZE INTO DECISION-AUDIT-LINE
+           WRITE DECISION-AUDIT-LINE
+           CLOSE DECISION-AUDIT-LOG.
