@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: runs the nightly READ-FILES / WRITE-FILES / report
+      *          sequence as one job instead of each program being
+      *          started by hand, and prints one consolidated
+      *          step-by-step pass/fail summary at the end
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH-DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-REPORT-FILE ASSIGN TO
+               'src/nightly-batch-report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-REPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BATCH-REPORT-FILE.
+       01 BATCH-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-STATUS-REPORT PIC X(02) VALUE '00'.
+
+      * each step names the compiled program to run and the console
+      * message describing where it sits in the read/validate/write/
+      * report pipeline; READ-FILES and WRITE-FILES do their own
+      * numeric-edit and bad-record validation as they go, so this
+      * driver's "validate" stage is folded into those two steps
+      * rather than being a program of its own
+       01 WS-STEP-TABLE.
+           05 WS-STEP-COUNT PIC 9(02) VALUE 3.
+           05 WS-STEP-ENTRY OCCURS 1 TO 10 TIMES
+                   DEPENDING ON WS-STEP-COUNT
+                   INDEXED BY WS-STEP-IDX.
+               10 WS-STEP-NAME    PIC X(30).
+               10 WS-STEP-COMMAND PIC X(40).
+               10 WS-STEP-RC      PIC S9(09) VALUE ZEROS.
+               10 WS-STEP-RESULT  PIC X(04) VALUE SPACES.
+
+      * OCCURS items cannot each carry their own VALUE clause, so the
+      * step list is laid out as individual FILLER groups and
+      * redefined as a table, the same trick used for
+      * WS-DAYS-IN-MONTH-TABLE in VariablesHierarchy.CBL
+       01 WS-DEFAULT-STEPS-TABLE.
+           05 FILLER.
+               10 FILLER PIC X(30) VALUE 'READ AND VALIDATE INPUT'.
+               10 FILLER PIC X(40) VALUE './ReadFiles'.
+           05 FILLER.
+               10 FILLER PIC X(30) VALUE 'WRITE AND ENRICH OUTPUT'.
+               10 FILLER PIC X(40) VALUE './WriteFiles'.
+           05 FILLER.
+               10 FILLER PIC X(30) VALUE 'CITY CONTROL-BREAK REPORT'.
+               10 FILLER PIC X(40) VALUE './CityControlBreakReport'.
+       01 WS-DEFAULT-STEPS REDEFINES WS-DEFAULT-STEPS-TABLE.
+           05 WS-DEFAULT-STEP OCCURS 3 TIMES.
+               10 WS-DEFAULT-STEP-NAME    PIC X(30).
+               10 WS-DEFAULT-STEP-COMMAND PIC X(40).
+
+       01 WS-FAILED-STEPS PIC 9(02) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 0100-LOAD-STEP-TABLE
+
+           OPEN OUTPUT BATCH-REPORT-FILE
+           IF WS-FS-STATUS-REPORT NOT = '00'
+               DISPLAY 'ERROR OPENING BATCH-REPORT-FILE, STATUS: '
+                   WS-FS-STATUS-REPORT
+               STOP RUN
+           END-IF
+
+           MOVE 'NIGHTLY BATCH RUN -- STEP RESULTS' TO
+               BATCH-REPORT-LINE
+           WRITE BATCH-REPORT-LINE
+
+           PERFORM 0200-RUN-STEP
+               VARYING WS-STEP-IDX FROM 1 BY 1
+               UNTIL WS-STEP-IDX > WS-STEP-COUNT
+
+           CLOSE BATCH-REPORT-FILE
+
+           IF WS-FAILED-STEPS = ZEROS
+               DISPLAY 'NIGHTLY BATCH: ALL STEPS PASSED'
+           ELSE
+               DISPLAY 'NIGHTLY BATCH: ' WS-FAILED-STEPS
+                   ' STEP(S) FAILED'
+           END-IF
+
+           STOP RUN.
+
+      * seeds WS-STEP-TABLE from the compiled-in default step list;
+      * the order here is the order the night's steps run in
+       0100-LOAD-STEP-TABLE.
+           PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+                   UNTIL WS-STEP-IDX > WS-STEP-COUNT
+               MOVE WS-DEFAULT-STEP-NAME (WS-STEP-IDX) TO
+                   WS-STEP-NAME (WS-STEP-IDX)
+               MOVE WS-DEFAULT-STEP-COMMAND (WS-STEP-IDX) TO
+                   WS-STEP-COMMAND (WS-STEP-IDX)
+           END-PERFORM.
+
+      * runs one step's compiled program, records its RETURN-CODE and
+      * PASS/FAIL, and appends both to BATCH-REPORT-FILE; a step
+      * that fails does not stop the run, so later steps' results are
+      * still visible in the consolidated summary
+       0200-RUN-STEP.
+           DISPLAY 'RUNNING STEP: ' WS-STEP-NAME (WS-STEP-IDX)
+           CALL 'SYSTEM' USING WS-STEP-COMMAND (WS-STEP-IDX)
+           MOVE RETURN-CODE TO WS-STEP-RC (WS-STEP-IDX)
+           IF WS-STEP-RC (WS-STEP-IDX) = ZEROS
+               MOVE 'PASS' TO WS-STEP-RESULT (WS-STEP-IDX)
+           ELSE
+               MOVE 'FAIL' TO WS-STEP-RESULT (WS-STEP-IDX)
+               ADD 1 TO WS-FAILED-STEPS
+           END-IF
+           DISPLAY '  RESULT: ' WS-STEP-RESULT (WS-STEP-IDX)
+               ' (RC=' WS-STEP-RC (WS-STEP-IDX) ')'
+
+           MOVE SPACES TO BATCH-REPORT-LINE
+           STRING WS-STEP-NAME (WS-STEP-IDX) ' - '
+               WS-STEP-RESULT (WS-STEP-IDX) ' (RC='
+               WS-STEP-RC (WS-STEP-IDX) ')'
+               DELIMITED BY SIZE INTO BATCH-REPORT-LINE
+           WRITE BATCH-REPORT-LINE.
