@@ -17,6 +17,84 @@
            03 WS-SEPARATOR-2 PIC X(1).
            03 WS-YEAR PIC X(04).
 
+      * a second WS-DATE-shaped field, used below to demonstrate the
+      * conversion and compare routines against WS-DATE
+       01 WS-DATE-B.
+           03 WS-DAY-B PIC X(02).
+           03 WS-SEPARATOR-B1 PIC X(1).
+           03 WS-MONTH-B PIC X(02).
+           03 WS-SEPARATOR-B2 PIC X(1).
+           03 WS-YEAR-B PIC X(04).
+
+      * a WS-DATE-shaped birthdate, used below to demonstrate the
+      * age-from-birthdate routine
+       01 WS-BIRTH-DATE.
+           03 WS-BIRTH-DAY PIC X(02).
+           03 WS-BIRTH-SEP1 PIC X(1).
+           03 WS-BIRTH-MONTH PIC X(02).
+           03 WS-BIRTH-SEP2 PIC X(1).
+           03 WS-BIRTH-YEAR PIC X(04).
+
+      * today's date, taken from the system clock rather than
+      * hardcoded, so the age calculation stays correct run to run
+       01 WS-TODAY-DATE.
+           03 WS-TODAY-YEAR  PIC 9(04).
+           03 WS-TODAY-MONTH PIC 9(02).
+           03 WS-TODAY-DAY   PIC 9(02).
+
+      * WS-DATE reformatted as MM/DD/YYYY for programs and reports
+      * that expect the US date format
+       01 WS-US-DATE.
+           03 WS-US-MONTH PIC X(02).
+           03 WS-US-SEP1  PIC X(1) VALUE '/'.
+           03 WS-US-DAY   PIC X(02).
+           03 WS-US-SEP2  PIC X(1) VALUE '/'.
+           03 WS-US-YEAR  PIC X(04).
+
+      * numeric working copies of a date's day/month/year, used by
+      * the validation, age and compare routines below; the day-table
+      * is redefined over twelve individual FILLER entries because
+      * OCCURS items cannot each carry their own VALUE clause
+       01 WS-WORK-DAY   PIC 9(02).
+       01 WS-WORK-MONTH PIC 9(02).
+       01 WS-WORK-YEAR  PIC 9(04).
+
+       01 WS-DAYS-IN-MONTH-TABLE.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 28.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+       01 WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE
+               PIC 9(02) OCCURS 12 TIMES.
+
+       01 WS-MAX-DAY-THIS-MONTH PIC 9(02).
+
+       01 WS-DATE-VALID PIC X(01) VALUE 'Y'.
+           88 WS-DATE-IS-VALID   VALUE 'Y'.
+           88 WS-DATE-IS-INVALID VALUE 'N'.
+
+       01 WS-AGE-YEARS PIC 9(03).
+
+      * dates compared as one packed YYYYMMDD number apiece, so
+      * ordinary numeric comparison gives the right chronological
+      * answer regardless of how the day/month/year fields sort as
+      * text
+       01 WS-DATE-NUM-A PIC 9(08).
+       01 WS-DATE-NUM-B PIC 9(08).
+
+       01 WS-COMPARE-RESULT PIC X(01).
+           88 WS-DATE-A-EARLIER VALUE 'L'.
+           88 WS-DATE-A-EQUAL   VALUE 'E'.
+           88 WS-DATE-A-LATER   VALUE 'G'.
+
        PROCEDURE DIVISION.
       * that is just a paragraph name
        MAIN-PROCEDURE.
@@ -28,4 +106,120 @@
            DISPLAY 'MONTH: ' WS-MONTH
            DISPLAY 'YEAR: ' WS-YEAR
 
+           MOVE WS-DAY   TO WS-WORK-DAY
+           MOVE WS-MONTH TO WS-WORK-MONTH
+           MOVE WS-YEAR  TO WS-WORK-YEAR
+           PERFORM 0100-VALIDATE-DATE
+           IF WS-DATE-IS-VALID
+               DISPLAY 'DATE IS VALID'
+           ELSE
+               DISPLAY 'DATE IS INVALID'
+           END-IF
+
+           MOVE '29/02/2023' TO WS-DATE-B
+           MOVE WS-DAY-B   TO WS-WORK-DAY
+           MOVE WS-MONTH-B TO WS-WORK-MONTH
+           MOVE WS-YEAR-B  TO WS-WORK-YEAR
+           PERFORM 0100-VALIDATE-DATE
+           DISPLAY 'DATE: ' WS-DATE-B ' VALID: ' WS-DATE-VALID
+               ' (2023 IS NOT A LEAP YEAR)'
+
+           MOVE '29/02/2024' TO WS-DATE-B
+           MOVE WS-DAY-B   TO WS-WORK-DAY
+           MOVE WS-MONTH-B TO WS-WORK-MONTH
+           MOVE WS-YEAR-B  TO WS-WORK-YEAR
+           PERFORM 0100-VALIDATE-DATE
+           DISPLAY 'DATE: ' WS-DATE-B ' VALID: ' WS-DATE-VALID
+               ' (2024 IS A LEAP YEAR)'
+
+           MOVE '15/03/1990' TO WS-BIRTH-DATE
+           PERFORM 0200-CALCULATE-AGE
+           DISPLAY 'BIRTH DATE: ' WS-BIRTH-DATE
+           DISPLAY 'AGE TODAY: ' WS-AGE-YEARS
+
+           PERFORM 0300-CONVERT-TO-US-FORMAT
+           DISPLAY 'US FORMAT OF ' WS-DATE ' IS ' WS-US-DATE
+
+           MOVE '05/12/2024' TO WS-DATE-B
+           PERFORM 0400-COMPARE-DATES
+           EVALUATE TRUE
+               WHEN WS-DATE-A-EARLIER
+                   DISPLAY WS-DATE ' IS EARLIER THAN ' WS-DATE-B
+               WHEN WS-DATE-A-EQUAL
+                   DISPLAY WS-DATE ' IS THE SAME DAY AS ' WS-DATE-B
+               WHEN WS-DATE-A-LATER
+                   DISPLAY WS-DATE ' IS LATER THAN ' WS-DATE-B
+           END-EVALUATE
+
            STOP RUN.
+
+      * validates the date currently held in WS-WORK-DAY/WS-WORK-MONTH
+      * /WS-WORK-YEAR, setting WS-DATE-VALID; catches month out of
+      * range, day out of range for the month, and February 29 on a
+      * non-leap year
+       0100-VALIDATE-DATE.
+           SET WS-DATE-IS-VALID TO TRUE
+
+           IF WS-WORK-MONTH < 1 OR WS-WORK-MONTH > 12
+               SET WS-DATE-IS-INVALID TO TRUE
+           ELSE
+               MOVE WS-DAYS-IN-MONTH (WS-WORK-MONTH) TO
+                   WS-MAX-DAY-THIS-MONTH
+               IF WS-WORK-MONTH = 2
+                       AND FUNCTION MOD (WS-WORK-YEAR, 4) = 0
+                       AND (FUNCTION MOD (WS-WORK-YEAR, 100) NOT = 0
+                            OR FUNCTION MOD (WS-WORK-YEAR, 400) = 0)
+                   MOVE 29 TO WS-MAX-DAY-THIS-MONTH
+               END-IF
+               IF WS-WORK-DAY < 1 OR
+                       WS-WORK-DAY > WS-MAX-DAY-THIS-MONTH
+                   SET WS-DATE-IS-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+      * computes WS-AGE-YEARS as of the system date, from the
+      * WS-DATE-shaped WS-BIRTH-DATE; subtracts one year when the
+      * birthday has not yet occurred this calendar year
+       0200-CALCULATE-AGE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+           COMPUTE WS-AGE-YEARS =
+               WS-TODAY-YEAR - FUNCTION NUMVAL (WS-BIRTH-YEAR)
+
+           IF WS-TODAY-MONTH < FUNCTION NUMVAL (WS-BIRTH-MONTH)
+               SUBTRACT 1 FROM WS-AGE-YEARS
+           ELSE
+               IF WS-TODAY-MONTH = FUNCTION NUMVAL (WS-BIRTH-MONTH)
+                       AND WS-TODAY-DAY < FUNCTION NUMVAL
+                           (WS-BIRTH-DAY)
+                   SUBTRACT 1 FROM WS-AGE-YEARS
+               END-IF
+           END-IF.
+
+      * flips WS-DATE from DD/MM/YYYY into WS-US-DATE, MM/DD/YYYY
+       0300-CONVERT-TO-US-FORMAT.
+           MOVE WS-MONTH TO WS-US-MONTH
+           MOVE WS-DAY   TO WS-US-DAY
+           MOVE WS-YEAR  TO WS-US-YEAR.
+
+      * compares WS-DATE against WS-DATE-B chronologically by
+      * collapsing each into a single YYYYMMDD number, since the
+      * day/month/year fields cannot be compared correctly as text
+       0400-COMPARE-DATES.
+           COMPUTE WS-DATE-NUM-A =
+               FUNCTION NUMVAL (WS-YEAR) * 10000 +
+               FUNCTION NUMVAL (WS-MONTH) * 100 +
+               FUNCTION NUMVAL (WS-DAY)
+           COMPUTE WS-DATE-NUM-B =
+               FUNCTION NUMVAL (WS-YEAR-B) * 10000 +
+               FUNCTION NUMVAL (WS-MONTH-B) * 100 +
+               FUNCTION NUMVAL (WS-DAY-B)
+
+           EVALUATE TRUE
+               WHEN WS-DATE-NUM-A < WS-DATE-NUM-B
+                   SET WS-DATE-A-EARLIER TO TRUE
+               WHEN WS-DATE-NUM-A > WS-DATE-NUM-B
+                   SET WS-DATE-A-LATER TO TRUE
+               WHEN OTHER
+                   SET WS-DATE-A-EQUAL TO TRUE
+           END-EVALUATE.
