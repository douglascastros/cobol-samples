@@ -9,18 +9,110 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILE-DATA-IN ASSIGN TO 'src/data.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT FILE-DATA-OUT ASSIGN TO 'src/data-out.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+      * ASSIGN TO WORKING-STORAGE names instead of literals so
+      * 0030-LOAD-PARM can repoint a run at different files without a
+      * recompile; both default to the normal production paths below
+           SELECT FILE-DATA-IN ASSIGN TO DYNAMIC WS-DATA-IN-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-IN.
+      * DYNAMIC access lets this one FD serve both the normal full
+      * build (OPEN OUTPUT, written in ascending FS-CODE-OUT order)
+      * and the changed-codes mode below (OPEN I-O, keyed random
+      * READ/REWRITE of just the codes that changed)
+           SELECT FILE-DATA-OUT ASSIGN TO DYNAMIC WS-DATA-OUT-FILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-CODE-OUT
+           FILE STATUS IS WS-FS-STATUS-OUT.
+
+      * optional override of WS-DATA-IN-FILE-NAME/WS-DATA-OUT-FILE-NAME;
+      * a missing parm file just means this run uses the default paths
+           SELECT PARM-FILE ASSIGN TO 'src/write-files-parm.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-PARM.
+           SELECT CITY-LOOKUP-FILE ASSIGN TO 'src/city-lookup.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-LOOKUP.
+
+      * authoritative city master (built on DATA-CITY.CPY by
+      * CITY-MASTER-MAINTENANCE), matched by city name so REGISTER-OUT
+      * carries real state/country instead of trusting whatever text
+      * happens to be in CITY-LOOKUP-FILE
+           SELECT CITY-MASTER-FILE ASSIGN TO 'src/city-master.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CM-NAME
+           FILE STATUS IS WS-FS-STATUS-CITYM.
+
+      * CSV rendering of REGISTER-OUT, for exchange with systems that
+      * cannot read the indexed FILE-DATA-OUT directly
+           SELECT CSV-EXPORT-FILE ASSIGN TO 'src/data-export.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-CSV.
+
+      * FILE-DATA-OUT stays keyed by FS-CODE-OUT for direct access, but
+      * CITY-CONTROL-BREAK-REPORT needs city order every time it runs;
+      * sorting the register once here, whenever it changes, is cheaper
+      * than that report re-sorting it on every run
+           SELECT SORT-WORK-FILE ASSIGN TO 'src/write-files-sort.tmp'.
+           SELECT CITY-ORDERED-FILE ASSIGN TO
+               'src/data-out-city-order.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-CITYORD.
+
+      * malformed FILE-DATA-IN rows (bad FS-CODE, blank FS-NAME) are
+      * routed here instead of being written to FILE-DATA-OUT
+           SELECT REJECT-FILE ASSIGN TO 'src/write-files-rejects.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-REJECT.
+
+      * records the last FS-CODE successfully written, so a run that
+      * abends partway through can resume without reprocessing (and
+      * double-writing) everything before the failure point
+           SELECT CHECKPOINT-FILE ASSIGN TO
+               'src/write-files-checkpoint.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-CHECKPOINT.
+
+      * shared run-control file giving every batch program the same
+      * business run date and TEST/PROD environment code for the night
+           SELECT RUN-CONTROL-FILE ASSIGN TO 'src/run-control.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-RC.
+
+      * an optional short list of FS-CODE values that changed today;
+      * when present, MAIN-PROCEDURE switches to a changed-codes mode
+      * that updates just those records in FILE-DATA-OUT by direct
+      * indexed READ/REWRITE instead of rescanning all of FILE-DATA-IN
+           SELECT CHANGED-CODES-FILE ASSIGN TO
+               'src/write-files-changed-codes.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-CHANGED.
 
        DATA DIVISION.
        FILE SECTION.
+       FD RUN-CONTROL-FILE.
+       COPY 'src/DATA-RUN-CONTROL.CPY'.
+
+      * FILE-DATA-IN now carries a leading H(eader)/D(etail)/T(railer)
+      * record-type byte, same as READ-FILES; the header and trailer
+      * lines are reported but not carried through to REGISTER-OUT
        FD FILE-DATA-IN.
        01 REGISTER.
+           05 FS-REC-TYPE PIC X(01).
            05 FS-CODE  PIC 999.
            05 FS-COMMA PIC X(01).
            05 FS-NAME  PIC X(20).
+       01 HEADER-REC.
+           05 HDR-REC-TYPE       PIC X(01).
+           05 HDR-RUN-DATE       PIC 9(08).
+           05 HDR-COMMA          PIC X(01).
+           05 HDR-EXPECTED-COUNT PIC 9(07).
+       01 TRAILER-REC.
+           05 TRL-REC-TYPE       PIC X(01).
+           05 TRL-ACTUAL-COUNT   PIC 9(07).
+           05 TRL-COMMA          PIC X(01).
+           05 TRL-CONTROL-TOTAL  PIC 9(09).
        FD FILE-DATA-OUT.
        01 REGISTER-OUT.
            05 FS-CODE-OUT      PIC 999.
@@ -28,27 +120,578 @@
            05 FS-NAME-OUT      PIC X(20).
            05 FS-COMMA-OUT-2   PIC X(01).
            05 FS-CITY-OUT      PIC X(20).
+           05 FS-COMMA-OUT-3   PIC X(01).
+           05 FS-STATE-OUT     PIC X(20).
+           05 FS-COMMA-OUT-4   PIC X(01).
+           05 FS-COUNTRY-OUT   PIC X(20).
+       FD CITY-LOOKUP-FILE.
+       01 CITY-LOOKUP-REC.
+           05 CL-CODE          PIC 999.
+           05 CL-COMMA         PIC X(01).
+           05 CL-NAME          PIC X(20).
+
+      * read-only working copy of the city master layout; a CM- prefix
+      * keeps it distinct from this program's own FS- fields
+      * CM-POPULATION is packed decimal (COMP-3), matching the layout
+      * CITY-MASTER-MAINTENANCE actually writes to city-master.dat
+       FD CITY-MASTER-FILE.
+       01 CITY-MASTER-REC.
+           05 CM-NAME        PIC X(30).
+           05 CM-POPULATION  PIC 9(09) COMP-3.
+           05 CM-STATE       PIC X(20).
+           05 CM-COUNTRY     PIC X(20).
+           05 CM-TIME-ZONE   PIC X(10).
+      * sort work record, laid out byte-for-byte like REGISTER-OUT so
+      * the USING/GIVING phrases below can pass records straight
+      * through unchanged, just reordered
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-REC.
+           05 SW-CODE     PIC 999.
+           05 SW-COMMA-1  PIC X(01).
+           05 SW-NAME     PIC X(20).
+           05 SW-COMMA-2  PIC X(01).
+           05 SW-CITY     PIC X(20).
+           05 SW-COMMA-3  PIC X(01).
+           05 SW-STATE    PIC X(20).
+           05 SW-COMMA-4  PIC X(01).
+           05 SW-COUNTRY  PIC X(20).
+
+      * REGISTER-OUT re-sorted into city order, for CITY-CONTROL-BREAK-
+      * REPORT to read straight through with no sort of its own
+       FD CITY-ORDERED-FILE.
+       01 CITY-ORDERED-REC.
+           05 CO-CODE     PIC 999.
+           05 CO-COMMA-1  PIC X(01).
+           05 CO-NAME     PIC X(20).
+           05 CO-COMMA-2  PIC X(01).
+           05 CO-CITY     PIC X(20).
+           05 CO-COMMA-3  PIC X(01).
+           05 CO-STATE    PIC X(20).
+           05 CO-COMMA-4  PIC X(01).
+           05 CO-COUNTRY  PIC X(20).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CP-LAST-CODE PIC 999.
+       FD CSV-EXPORT-FILE.
+       01 CSV-EXPORT-LINE PIC X(80).
+       FD REJECT-FILE.
+       01 REJECT-REC.
+           05 RJ-CODE     PIC X(03).
+           05 RJ-COMMA-1  PIC X(01).
+           05 RJ-NAME     PIC X(20).
+           05 RJ-COMMA-2  PIC X(01).
+           05 RJ-REASON   PIC X(30).
+       FD CHANGED-CODES-FILE.
+       01 CHANGED-CODE-REC.
+           05 CC-CODE PIC 999.
+       FD PARM-FILE.
+       01 PARM-REC.
+           05 PARM-INPUT-FILE  PIC X(60).
+           05 FILLER           PIC X(01).
+           05 PARM-OUTPUT-FILE PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-END    PIC X(01) VALUE 'N'.
        01 WS-PROGRAM-END PIC X(01) VALUE 'N'.
-       
+       01 WS-LOOKUP-END  PIC X(01) VALUE 'N'.
+       01 WS-LOOKUP-OPENED PIC X(01) VALUE 'N'.
+       01 WS-CITYM-OPENED  PIC X(01) VALUE 'N'.
+       01 WS-FS-STATUS-CITYM      PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-OUT        PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-IN         PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-LOOKUP     PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-CHECKPOINT PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-RC         PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-CSV        PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-REJECT     PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-PARM       PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-CITYORD    PIC X(02) VALUE '00'.
+
+      * PARM-driven input/output paths; PARM-FILE overrides these
+      * defaults when present so a run can be repointed at different
+      * files without a recompile
+       01 WS-DATA-IN-FILE-NAME  PIC X(60) VALUE 'src/data.txt'.
+       01 WS-DATA-OUT-FILE-NAME PIC X(60) VALUE 'src/data-out.dat'.
+       01 WS-RECORD-VALID  PIC X(01) VALUE 'Y'.
+       01 WS-REJECT-REASON PIC X(30) VALUE SPACES.
+       01 WS-REJECT-COUNT  PIC 9(07) VALUE ZEROS.
+
+      * end-of-run reconciliation: every detail record read from
+      * FILE-DATA-IN must land in exactly one of written, rejected or
+      * skipped-by-restart, or the run did not account for it
+       01 WS-INPUT-COUNT   PIC 9(07) VALUE ZEROS.
+       01 WS-OUTPUT-COUNT  PIC 9(07) VALUE ZEROS.
+       01 WS-SKIPPED-COUNT PIC 9(07) VALUE ZEROS.
+       01 WS-RECONCILE-DIFF PIC S9(07) VALUE ZEROS.
+
+      * FULL mode makes a normal sequential pass over FILE-DATA-IN;
+      * CHANGED mode is selected automatically whenever
+      * CHANGED-CODES-FILE is present and skips straight to the
+      * indexed update of just those records
+       01 WS-RUN-MODE PIC X(07) VALUE 'FULL'.
+           88 WS-FULL-MODE    VALUE 'FULL'.
+           88 WS-CHANGED-MODE VALUE 'CHANGED'.
+       01 WS-FS-STATUS-CHANGED PIC X(02) VALUE '00'.
+       01 WS-CHANGED-END       PIC X(01) VALUE 'N'.
+       01 WS-CHANGED-COUNT     PIC 9(07) VALUE ZEROS.
+       01 WS-NOTFOUND-COUNT    PIC 9(07) VALUE ZEROS.
+
+      * business run date / environment shared with every other
+      * batch program via RUN-CONTROL-FILE; default to TEST and to
+      * today's system date when the control file is not present
+       01 WS-ENVIRONMENT-CODE PIC X(04) VALUE 'TEST'.
+       01 WS-BUSINESS-DATE    PIC 9(08) VALUE ZEROS.
+
+      * checkpoint / restart controls: every WS-CHECKPOINT-INTERVAL
+      * records written, the last FS-CODE is saved to CHECKPOINT-FILE;
+      * on the next run, records at or below WS-RESTART-CODE are
+      * skipped instead of being written again
+       01 WS-CHECKPOINT-INTERVAL       PIC 9(03) VALUE 10.
+       01 WS-RECORDS-SINCE-CHECKPOINT  PIC 9(03) VALUE ZEROS.
+       01 WS-RESTART-CODE              PIC 999   VALUE ZEROS.
+
+      * table built from CITY-LOOKUP-FILE, used to resolve a customer's
+      * city by FS-CODE instead of a fixed literal
+       01 WS-CITY-TABLE-COUNT PIC 9(03) VALUE ZEROS.
+       01 WS-CITY-TABLE.
+           05 WS-CITY-ENTRY OCCURS 50 TIMES INDEXED BY WS-CITY-IDX.
+               10 WS-CITY-ENTRY-CODE PIC 999.
+               10 WS-CITY-ENTRY-NAME PIC X(20).
+       01 WS-SEARCH-IDX  PIC 9(03) VALUE ZEROS.
+       01 WS-CITY-FOUND  PIC X(01) VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 0030-LOAD-PARM
+           PERFORM 0040-LOAD-RUN-CONTROL
+           PERFORM 0060-DETERMINE-RUN-MODE
+           PERFORM 0100-LOAD-CITY-TABLE
+           PERFORM 0150-OPEN-CITY-MASTER
+
+           IF WS-CHANGED-MODE
+               PERFORM 0700-PROCESS-CHANGED-CODES
+               STOP RUN
+           END-IF
+
+           PERFORM 0050-LOAD-CHECKPOINT
+
            OPEN INPUT FILE-DATA-IN
-           OPEN OUTPUT FILE-DATA-OUT
+           IF WS-FS-STATUS-IN NOT = '00'
+               DISPLAY 'ERROR OPENING FILE-DATA-IN, STATUS: '
+                   WS-FS-STATUS-IN
+               STOP RUN
+           END-IF
+
+      * a fresh run (no checkpoint) builds FILE-DATA-OUT from scratch;
+      * a restarted run must not truncate the records a prior run
+      * already wrote at or below WS-RESTART-CODE, so it opens the
+      * indexed file I-O and only adds the records from the failure
+      * point forward
+           IF WS-RESTART-CODE = ZEROS
+               OPEN OUTPUT FILE-DATA-OUT
+           ELSE
+               OPEN I-O FILE-DATA-OUT
+           END-IF
+           IF WS-FS-STATUS-OUT NOT = '00'
+               DISPLAY 'ERROR OPENING FILE-DATA-OUT, STATUS: '
+                   WS-FS-STATUS-OUT
+               CLOSE FILE-DATA-IN
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CSV-EXPORT-FILE
+           IF WS-FS-STATUS-CSV NOT = '00'
+               DISPLAY 'ERROR OPENING CSV-EXPORT-FILE, STATUS: '
+                   WS-FS-STATUS-CSV
+               CLOSE FILE-DATA-IN
+               CLOSE FILE-DATA-OUT
+               STOP RUN
+           END-IF
+           MOVE 'CODE,NAME,CITY' TO CSV-EXPORT-LINE
+           WRITE CSV-EXPORT-LINE
+
+           OPEN OUTPUT REJECT-FILE
+           IF WS-FS-STATUS-REJECT NOT = '00'
+               DISPLAY 'ERROR OPENING REJECT-FILE, STATUS: '
+                   WS-FS-STATUS-REJECT
+               CLOSE FILE-DATA-IN
+               CLOSE FILE-DATA-OUT
+               CLOSE CSV-EXPORT-FILE
+               STOP RUN
+           END-IF
+
            PERFORM UNTIL WS-FILE-END = 'S'
                READ FILE-DATA-IN
                    AT END
                        MOVE 'S' TO WS-FILE-END
                    NOT AT END
-                       MOVE FS-CODE    TO FS-CODE-OUT
-                       MOVE FS-COMMA   TO FS-COMMA-OUT-1
-                       MOVE FS-NAME    TO FS-NAME-OUT
-                       MOVE ','        TO FS-COMMA-OUT-2
-                       MOVE 'Chicago'  TO FS-CITY-OUT
-                       WRITE REGISTER-OUT
+                       EVALUATE FS-REC-TYPE
+                           WHEN 'H'
+                               DISPLAY 'HEADER: RUN DATE='
+                                   HDR-RUN-DATE ' EXPECTED COUNT='
+                                   HDR-EXPECTED-COUNT
+                           WHEN 'T'
+                               DISPLAY 'TRAILER: ACTUAL COUNT='
+                                   TRL-ACTUAL-COUNT ' CONTROL TOTAL='
+                                   TRL-CONTROL-TOTAL
+                           WHEN OTHER
+                               ADD 1 TO WS-INPUT-COUNT
+                               IF FS-CODE > WS-RESTART-CODE
+                                   PERFORM 0275-VALIDATE-INPUT-RECORD
+                                   IF WS-RECORD-VALID = 'Y'
+                                       PERFORM 0300-WRITE-REGISTER
+                                   ELSE
+                                       PERFORM 0280-WRITE-REJECT
+                                   END-IF
+                               ELSE
+                                   ADD 1 TO WS-SKIPPED-COUNT
+                               END-IF
+                       END-EVALUATE
                END-READ
            END-PERFORM
+
            CLOSE FILE-DATA-IN
+           IF WS-FS-STATUS-IN NOT = '00'
+               DISPLAY 'ERROR CLOSING FILE-DATA-IN, STATUS: '
+                   WS-FS-STATUS-IN
+           END-IF
            CLOSE FILE-DATA-OUT
+           IF WS-FS-STATUS-OUT NOT = '00'
+               DISPLAY 'ERROR CLOSING FILE-DATA-OUT, STATUS: '
+                   WS-FS-STATUS-OUT
+           END-IF
+           CLOSE CSV-EXPORT-FILE
+           IF WS-FS-STATUS-CSV NOT = '00'
+               DISPLAY 'ERROR CLOSING CSV-EXPORT-FILE, STATUS: '
+                   WS-FS-STATUS-CSV
+           END-IF
+           CLOSE REJECT-FILE
+           IF WS-FS-STATUS-REJECT NOT = '00'
+               DISPLAY 'ERROR CLOSING REJECT-FILE, STATUS: '
+                   WS-FS-STATUS-REJECT
+           END-IF
+           IF WS-CITYM-OPENED = 'Y'
+               CLOSE CITY-MASTER-FILE
+           END-IF
+
+           DISPLAY 'Rejected records: ' WS-REJECT-COUNT
+           PERFORM 0800-RECONCILE-COUNTS
+           PERFORM 0900-BUILD-CITY-ORDERED-EXTRACT
+
+      * a clean finish means every record made it out, so the
+      * checkpoint is cleared and the next run starts from the top
+           PERFORM 0500-CLEAR-CHECKPOINT
            STOP RUN.
+
+      * reconciles FILE-DATA-IN detail records against what actually
+      * happened to each one: written to FILE-DATA-OUT, rejected, or
+      * skipped because a prior run's checkpoint already covered it;
+      * any difference means a record was lost or double-counted
+       0800-RECONCILE-COUNTS.
+           COMPUTE WS-RECONCILE-DIFF = WS-INPUT-COUNT -
+               (WS-OUTPUT-COUNT + WS-REJECT-COUNT + WS-SKIPPED-COUNT)
+           DISPLAY 'RECONCILIATION: INPUT=' WS-INPUT-COUNT
+               ' OUTPUT=' WS-OUTPUT-COUNT
+               ' REJECTED=' WS-REJECT-COUNT
+               ' SKIPPED=' WS-SKIPPED-COUNT
+           IF WS-RECONCILE-DIFF = ZEROS
+               DISPLAY 'RECONCILIATION: OK'
+           ELSE
+               DISPLAY 'RECONCILIATION: MISMATCH, DIFFERENCE='
+                   WS-RECONCILE-DIFF
+           END-IF.
+
+      * re-sorts the just-updated FILE-DATA-OUT into city order and
+      * writes it to CITY-ORDERED-FILE; FILE-DATA-OUT must be closed
+      * before SORT ... USING can open it for its own read pass, which
+      * is already true by the time either caller reaches this
+       0900-BUILD-CITY-ORDERED-EXTRACT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CITY SW-CODE
+               USING FILE-DATA-OUT
+               GIVING CITY-ORDERED-FILE
+           IF WS-FS-STATUS-CITYORD NOT = '00'
+               DISPLAY 'ERROR BUILDING CITY-ORDERED-FILE, STATUS: '
+                   WS-FS-STATUS-CITYORD
+           END-IF.
+
+      * checks FS-CODE and FS-NAME for the kind of garbage that should
+      * not be written to FILE-DATA-OUT at all: a non-numeric or zero
+      * code, or a blank name; anything else is treated as valid
+       0275-VALIDATE-INPUT-RECORD.
+           MOVE 'Y' TO WS-RECORD-VALID
+           MOVE SPACES TO WS-REJECT-REASON
+           IF FS-CODE IS NOT NUMERIC
+               MOVE 'N' TO WS-RECORD-VALID
+               MOVE 'NON-NUMERIC CODE' TO WS-REJECT-REASON
+           ELSE
+               IF FS-CODE = ZEROS
+                   MOVE 'N' TO WS-RECORD-VALID
+                   MOVE 'CODE OUT OF RANGE' TO WS-REJECT-REASON
+               ELSE
+                   IF FS-NAME = SPACES
+                       MOVE 'N' TO WS-RECORD-VALID
+                       MOVE 'BLANK NAME' TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+      * writes the rejected input record and the reason it failed
+      * validation to REJECT-FILE, so a bad line does not abend the
+      * whole batch or pollute FILE-DATA-OUT
+       0280-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE FS-CODE   TO RJ-CODE
+           MOVE FS-COMMA  TO RJ-COMMA-1
+           MOVE FS-NAME   TO RJ-NAME
+           MOVE ','       TO RJ-COMMA-2
+           MOVE WS-REJECT-REASON TO RJ-REASON
+           WRITE REJECT-REC.
+
+      * builds one REGISTER-OUT record, writes it, checks the write's
+      * FILE STATUS, and rolls the checkpoint forward every
+      * WS-CHECKPOINT-INTERVAL records
+       0300-WRITE-REGISTER.
+           MOVE FS-CODE    TO FS-CODE-OUT
+           MOVE FS-COMMA   TO FS-COMMA-OUT-1
+           MOVE FS-NAME    TO FS-NAME-OUT
+           MOVE ','        TO FS-COMMA-OUT-2
+           PERFORM 0200-LOOKUP-CITY
+           PERFORM 0250-ENRICH-FROM-CITY-MASTER
+           WRITE REGISTER-OUT
+           IF WS-FS-STATUS-OUT NOT = '00'
+               DISPLAY 'ERROR WRITING FILE-DATA-OUT, '
+                   'STATUS: ' WS-FS-STATUS-OUT
+                   ' FOR CODE: ' FS-CODE-OUT
+           ELSE
+               ADD 1 TO WS-OUTPUT-COUNT
+               PERFORM 0350-WRITE-CSV-RECORD
+               ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+               IF WS-RECORDS-SINCE-CHECKPOINT >=
+                       WS-CHECKPOINT-INTERVAL
+                   MOVE FS-CODE-OUT TO WS-RESTART-CODE
+                   PERFORM 0400-SAVE-CHECKPOINT
+                   MOVE ZEROS TO WS-RECORDS-SINCE-CHECKPOINT
+               END-IF
+           END-IF.
+
+      * matches FS-CITY-OUT against the authoritative city master to
+      * fill in FS-STATE-OUT/FS-COUNTRY-OUT; a city not on the master
+      * (or a master file not available this run) just leaves both
+      * blank rather than failing the register
+       0250-ENRICH-FROM-CITY-MASTER.
+           MOVE SPACES TO FS-STATE-OUT
+           MOVE SPACES TO FS-COUNTRY-OUT
+           MOVE ','    TO FS-COMMA-OUT-3
+           MOVE ','    TO FS-COMMA-OUT-4
+           IF WS-CITYM-OPENED = 'Y'
+               MOVE FS-CITY-OUT TO CM-NAME
+               READ CITY-MASTER-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CM-STATE   TO FS-STATE-OUT
+                       MOVE CM-COUNTRY TO FS-COUNTRY-OUT
+               END-READ
+           END-IF.
+
+      * renders the just-written REGISTER-OUT as one quoted CSV line;
+      * NAME and CITY are quoted since either could hold an embedded
+      * comma, CODE is left bare since it is always plain digits
+       0350-WRITE-CSV-RECORD.
+           MOVE SPACES TO CSV-EXPORT-LINE
+           STRING FS-CODE-OUT ',"' FS-NAME-OUT '","' FS-CITY-OUT '"'
+               DELIMITED BY SIZE INTO CSV-EXPORT-LINE
+           WRITE CSV-EXPORT-LINE.
+
+      * changed-codes mode: reads each FS-CODE off CHANGED-CODES-FILE
+      * and updates only that record in FILE-DATA-OUT by a direct
+      * keyed READ/REWRITE, instead of rescanning all of FILE-DATA-IN
+      * for what may be a handful of changes
+       0700-PROCESS-CHANGED-CODES.
+           OPEN I-O FILE-DATA-OUT
+           IF WS-FS-STATUS-OUT NOT = '00'
+               DISPLAY 'ERROR OPENING FILE-DATA-OUT, STATUS: '
+                   WS-FS-STATUS-OUT
+               CLOSE CHANGED-CODES-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-CHANGED-END = 'S'
+               READ CHANGED-CODES-FILE
+                   AT END
+                       MOVE 'S' TO WS-CHANGED-END
+                   NOT AT END
+                       PERFORM 0750-UPDATE-CHANGED-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE CHANGED-CODES-FILE
+           CLOSE FILE-DATA-OUT
+           IF WS-CITYM-OPENED = 'Y'
+               CLOSE CITY-MASTER-FILE
+           END-IF
+
+           DISPLAY 'Changed codes processed: ' WS-CHANGED-COUNT
+           DISPLAY 'Changed codes not found in master: '
+               WS-NOTFOUND-COUNT
+
+           PERFORM 0900-BUILD-CITY-ORDERED-EXTRACT.
+
+      * looks up one changed code in FILE-DATA-OUT by its record key
+      * and, if found, re-derives the city/state/country enrichment
+      * and rewrites the record; a code no longer on the master is
+      * counted and reported rather than treated as an abend
+       0750-UPDATE-CHANGED-RECORD.
+           MOVE CC-CODE TO FS-CODE-OUT
+           READ FILE-DATA-OUT
+               INVALID KEY
+                   ADD 1 TO WS-NOTFOUND-COUNT
+                   DISPLAY 'CODE NOT FOUND IN MASTER: ' CC-CODE
+               NOT INVALID KEY
+                   MOVE FS-CODE-OUT TO FS-CODE
+                   PERFORM 0200-LOOKUP-CITY
+                   PERFORM 0250-ENRICH-FROM-CITY-MASTER
+                   REWRITE REGISTER-OUT
+                   IF WS-FS-STATUS-OUT NOT = '00'
+                       DISPLAY 'ERROR REWRITING FILE-DATA-OUT, '
+                           'STATUS: ' WS-FS-STATUS-OUT
+                           ' FOR CODE: ' FS-CODE-OUT
+                   ELSE
+                       ADD 1 TO WS-CHANGED-COUNT
+                   END-IF
+           END-READ.
+
+      * reads override input/output file names from PARM-FILE, if
+      * present, before either file is opened; a missing parm file
+      * leaves the compiled-in default paths in place
+       0030-LOAD-PARM.
+           OPEN INPUT PARM-FILE
+           IF WS-FS-STATUS-PARM = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       IF PARM-INPUT-FILE NOT = SPACES
+                           MOVE PARM-INPUT-FILE TO WS-DATA-IN-FILE-NAME
+                       END-IF
+                       IF PARM-OUTPUT-FILE NOT = SPACES
+                           MOVE PARM-OUTPUT-FILE
+                               TO WS-DATA-OUT-FILE-NAME
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           DISPLAY 'INPUT FILE: ' WS-DATA-IN-FILE-NAME
+           DISPLAY 'OUTPUT FILE: ' WS-DATA-OUT-FILE-NAME.
+
+      * reads the business date and TEST/PROD indicator shared by
+      * every batch program from RUN-CONTROL-FILE; the defaults set in
+      * WORKING-STORAGE stand when the control file is not present
+       0040-LOAD-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE
+           IF WS-FS-STATUS-RC = '00'
+               READ RUN-CONTROL-FILE
+                   NOT AT END
+                       MOVE RC-ENVIRONMENT-CODE TO WS-ENVIRONMENT-CODE
+                       MOVE RC-RUN-DATE TO WS-BUSINESS-DATE
+               END-READ
+               CLOSE RUN-CONTROL-FILE
+           END-IF
+           DISPLAY 'RUN CONTROL: DATE=' WS-BUSINESS-DATE
+               ' ENVIRONMENT=' WS-ENVIRONMENT-CODE.
+
+      * a run finding CHANGED-CODES-FILE present switches to the
+      * indexed changed-codes mode instead of the normal full
+      * sequential pass; the file is left open here for
+      * 0700-PROCESS-CHANGED-CODES to read
+       0060-DETERMINE-RUN-MODE.
+           MOVE 'FULL' TO WS-RUN-MODE
+           OPEN INPUT CHANGED-CODES-FILE
+           IF WS-FS-STATUS-CHANGED = '00'
+               MOVE 'CHANGED' TO WS-RUN-MODE
+               DISPLAY 'RUN MODE: CHANGED-CODES (INDEXED UPDATE)'
+           ELSE
+               DISPLAY 'RUN MODE: FULL (SEQUENTIAL PASS)'
+           END-IF.
+
+      * reads the last checkpointed FS-CODE, if any, into
+      * WS-RESTART-CODE, so already-processed records are skipped on
+      * a restart run; a missing checkpoint file means a fresh run
+       0050-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-STATUS-CHECKPOINT = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CP-LAST-CODE TO WS-RESTART-CODE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0400-SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RESTART-CODE TO CP-LAST-CODE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       0500-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZEROS TO CP-LAST-CODE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      * loads the FS-CODE / city-name pairs from CITY-LOOKUP-FILE into
+      * WS-CITY-TABLE, once, before the main processing loop starts
+       0100-LOAD-CITY-TABLE.
+           OPEN INPUT CITY-LOOKUP-FILE
+           IF WS-FS-STATUS-LOOKUP NOT = '00'
+               DISPLAY 'ERROR OPENING CITY-LOOKUP-FILE, STATUS: '
+                   WS-FS-STATUS-LOOKUP
+               MOVE 'S' TO WS-LOOKUP-END
+           ELSE
+               MOVE 'Y' TO WS-LOOKUP-OPENED
+           END-IF
+           PERFORM UNTIL WS-LOOKUP-END = 'S'
+               READ CITY-LOOKUP-FILE
+                   AT END
+                       MOVE 'S' TO WS-LOOKUP-END
+                   NOT AT END
+                       ADD 1 TO WS-CITY-TABLE-COUNT
+                       MOVE CL-CODE TO
+                           WS-CITY-ENTRY-CODE (WS-CITY-TABLE-COUNT)
+                       MOVE CL-NAME TO
+                           WS-CITY-ENTRY-NAME (WS-CITY-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           IF WS-LOOKUP-OPENED = 'Y'
+               CLOSE CITY-LOOKUP-FILE
+           END-IF.
+
+      * opens the city master built by CITY-MASTER-MAINTENANCE for the
+      * enrichment lookup in 0250-ENRICH-FROM-CITY-MASTER; a missing
+      * master file just means no state/country enrichment this run
+       0150-OPEN-CITY-MASTER.
+           OPEN INPUT CITY-MASTER-FILE
+           IF WS-FS-STATUS-CITYM NOT = '00'
+               DISPLAY 'CITY-MASTER-FILE NOT AVAILABLE, STATUS: '
+                   WS-FS-STATUS-CITYM
+           ELSE
+               MOVE 'Y' TO WS-CITYM-OPENED
+           END-IF.
+
+      * resolves FS-CITY-OUT from WS-CITY-TABLE by matching FS-CODE;
+      * an unmatched code is reported as UNKNOWN rather than defaulted
+      * to a single fixed city
+       0200-LOOKUP-CITY.
+           MOVE 'N' TO WS-CITY-FOUND
+           MOVE ZEROS TO WS-SEARCH-IDX
+           PERFORM UNTIL WS-SEARCH-IDX = WS-CITY-TABLE-COUNT
+                   OR WS-CITY-FOUND = 'Y'
+               ADD 1 TO WS-SEARCH-IDX
+               IF FS-CODE = WS-CITY-ENTRY-CODE (WS-SEARCH-IDX)
+                   MOVE WS-CITY-ENTRY-NAME (WS-SEARCH-IDX)
+                       TO FS-CITY-OUT
+                   MOVE 'Y' TO WS-CITY-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-CITY-FOUND = 'N'
+               MOVE 'UNKNOWN' TO FS-CITY-OUT
+           END-IF.
