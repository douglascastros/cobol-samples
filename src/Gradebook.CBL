@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: batch version of the grade-average logic in
+      *          PROCEDURES-METHODS-FUNCTIONS, processing a whole
+      *          class of students from a file in a single run
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADEBOOK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'src/students.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GRADEBOOK-REPORT ASSIGN TO
+               'src/gradebook-report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       01 STUDENT-REC.
+           05 SG-NAME     PIC X(20).
+           05 SG-COMMA-1  PIC X(01).
+           05 SG-GRADE-01 PIC 9(02).
+           05 SG-COMMA-2  PIC X(01).
+           05 SG-GRADE-02 PIC 9(02).
+
+       FD GRADEBOOK-REPORT.
+       01 GRADEBOOK-REPORT-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-GRADES.
+           03 WS-GRADE-01 PIC 9(02).
+           03 WS-GRADE-02 PIC 9(02).
+           03 WS-AVERAGE  PIC 9(02)V99.
+       01 WS-SATISFACTION PIC X(20).
+
+      * weight applied to each of this program's fixed two grades in
+      * 1000-CALCULATE-AVERAGE; STUDENT-FILE carries exactly two grades
+      * per student, unlike PROCEDURES-METHODS-FUNCTIONS' later move to
+      * a variable-length, individually-weighted grade table
+       01 WS-WEIGHT-01 PIC 9(03) VALUE 50.
+       01 WS-WEIGHT-02 PIC 9(03) VALUE 50.
+
+      * minimum average required to pass, and the resulting pass/fail
+      * indicator, kept in step with the other gradebook programs
+       01 WS-MIN-PASSING-AVERAGE PIC 9(02)V99 VALUE 5.00.
+       01 WS-PASS-FAIL           PIC X(04).
+
+       01 WS-FILE-END      PIC X(01) VALUE 'N'.
+       01 WS-STUDENT-COUNT PIC 9(05) VALUE ZEROS.
+
+       01 WS-REPORT-DETAIL.
+           05 WD-NAME        PIC X(20).
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 WD-AVERAGE     PIC Z9.99.
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 WD-SATISFACTION PIC X(20).
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 WD-PASS-FAIL    PIC X(04).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT STUDENT-FILE
+           OPEN OUTPUT GRADEBOOK-REPORT
+           PERFORM UNTIL WS-FILE-END = 'S'
+               READ STUDENT-FILE
+                   AT END
+                       MOVE 'S' TO WS-FILE-END
+                   NOT AT END
+                       ADD 1 TO WS-STUDENT-COUNT
+                       MOVE SG-GRADE-01 TO WS-GRADE-01
+                       MOVE SG-GRADE-02 TO WS-GRADE-02
+                       PERFORM 1000-CALCULATE-AVERAGE
+                       PERFORM 2000-WRITE-DETAIL
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE
+           CLOSE GRADEBOOK-REPORT
+           DISPLAY 'Students processed: ' WS-STUDENT-COUNT
+           STOP RUN.
+
+      * fixed two-grade weighted average and fixed satisfaction cutoffs
+      * for this batch file's format; PROCEDURES-METHODS-FUNCTIONS'
+      * own 1000-CALCULATE-AVERAGE has since grown a variable-length
+      * grade table and a configurable threshold table and is no
+      * longer the same logic as this paragraph
+       1000-CALCULATE-AVERAGE.
+           COMPUTE WS-AVERAGE =
+               (WS-GRADE-01 * WS-WEIGHT-01 +
+                WS-GRADE-02 * WS-WEIGHT-02) / 100
+
+           EVALUATE WS-AVERAGE
+               WHEN < 5
+                   MOVE 'Terrible' TO WS-SATISFACTION
+               WHEN < 7
+                   MOVE 'Can be improved' TO WS-SATISFACTION
+               WHEN < 9
+                   MOVE 'Very good' TO WS-SATISFACTION
+               WHEN OTHER
+                   MOVE 'Excellent' TO WS-SATISFACTION
+           END-EVALUATE.
+
+       2000-WRITE-DETAIL.
+           IF WS-AVERAGE >= WS-MIN-PASSING-AVERAGE
+               MOVE 'PASS' TO WS-PASS-FAIL
+           ELSE
+               MOVE 'FAIL' TO WS-PASS-FAIL
+           END-IF
+           MOVE SG-NAME       TO WD-NAME
+           MOVE WS-AVERAGE    TO WD-AVERAGE
+           MOVE WS-SATISFACTION TO WD-SATISFACTION
+           MOVE WS-PASS-FAIL  TO WD-PASS-FAIL
+           WRITE GRADEBOOK-REPORT-LINE FROM WS-REPORT-DETAIL.
