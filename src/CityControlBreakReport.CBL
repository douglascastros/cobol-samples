@@ -0,0 +1,170 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: prints the customer register grouped by city, with a
+      *          subtotal at each city break, a page break once a page
+      *          fills up, and a grand total at the end. FILE-DATA-OUT
+      *          itself stays keyed by FS-CODE-OUT for direct access
+      *          elsewhere, so WRITE-FILES sorts it into city order
+      *          once, after every run that changes it, into
+      *          CITY-ORDERED-FILE; this report just reads that extract
+      *          straight through instead of re-sorting on every run.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CITY-CONTROL-BREAK-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CITY-ORDERED-FILE ASSIGN TO
+               'src/data-out-city-order.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-CITYORD.
+           SELECT CITY-BREAK-REPORT ASSIGN TO
+               'src/city-break-report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * built by WRITE-FILES' 0900-BUILD-CITY-ORDERED-EXTRACT, already
+      * in ascending city/code order
+       FD CITY-ORDERED-FILE.
+       01 CITY-ORDERED-REC.
+           05 CO-CODE     PIC 999.
+           05 CO-COMMA-1  PIC X(01).
+           05 CO-NAME     PIC X(20).
+           05 CO-COMMA-2  PIC X(01).
+           05 CO-CITY     PIC X(20).
+           05 CO-COMMA-3  PIC X(01).
+           05 CO-STATE    PIC X(20).
+           05 CO-COMMA-4  PIC X(01).
+           05 CO-COUNTRY  PIC X(20).
+
+       FD CITY-BREAK-REPORT.
+       01 CITY-BREAK-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-STATUS-CITYORD PIC X(02) VALUE '00'.
+       01 WS-FILE-END        PIC X(01) VALUE 'N'.
+       01 WS-FIRST-CITY      PIC X(01) VALUE 'Y'.
+
+       01 WS-PAGE-NUMBER     PIC 9(03) VALUE ZEROS.
+       01 WS-LINE-COUNT      PIC 9(03) VALUE ZEROS.
+       01 WS-LINES-PER-PAGE  PIC 9(03) VALUE 20.
+
+       01 WS-PREVIOUS-CITY   PIC X(20) VALUE SPACES.
+       01 WS-CITY-COUNT      PIC 9(05) VALUE ZEROS.
+       01 WS-GRAND-COUNT     PIC 9(07) VALUE ZEROS.
+
+       01 WS-DETAIL-LINE.
+           05 FILLER      PIC X(04) VALUE SPACES.
+           05 WD-CODE     PIC 999.
+           05 FILLER      PIC X(03) VALUE SPACES.
+           05 WD-NAME     PIC X(20).
+
+       01 WS-CITY-HEAD-LINE.
+           05 FILLER      PIC X(06) VALUE 'CITY: '.
+           05 WC-CITY     PIC X(20).
+
+       01 WS-CITY-TOTAL-LINE.
+           05 FILLER      PIC X(04) VALUE SPACES.
+           05 FILLER      PIC X(15) VALUE 'CUSTOMERS FOR '.
+           05 WT-CITY     PIC X(20).
+           05 FILLER      PIC X(02) VALUE ': '.
+           05 WT-COUNT    PIC ZZZZ9.
+
+       01 WS-GRAND-TOTAL-LINE.
+           05 FILLER      PIC X(23) VALUE 'GRAND TOTAL CUSTOMERS: '.
+           05 WG-COUNT    PIC ZZZZZZ9.
+
+       01 WS-PAGE-HEAD-LINE-1.
+           05 FILLER      PIC X(30) VALUE
+               'CITY CONTROL-BREAK REPORT'.
+           05 FILLER      PIC X(06) VALUE 'PAGE '.
+           05 WP-PAGE     PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT CITY-BREAK-REPORT
+           PERFORM 0100-PRINT-PAGE-HEADER
+
+           OPEN INPUT CITY-ORDERED-FILE
+           IF WS-FS-STATUS-CITYORD NOT = '00'
+               DISPLAY 'ERROR OPENING CITY-ORDERED-FILE, STATUS: '
+                   WS-FS-STATUS-CITYORD
+               CLOSE CITY-BREAK-REPORT
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-FILE-END = 'S'
+               READ CITY-ORDERED-FILE
+                   AT END
+                       MOVE 'S' TO WS-FILE-END
+                   NOT AT END
+                       PERFORM 0300-PRINT-DETAIL-LINE
+               END-READ
+           END-PERFORM
+           CLOSE CITY-ORDERED-FILE
+
+           IF WS-FIRST-CITY = 'N'
+               PERFORM 0500-PRINT-CITY-TOTAL
+           END-IF
+           PERFORM 0600-PRINT-GRAND-TOTAL
+
+           CLOSE CITY-BREAK-REPORT
+           STOP RUN.
+
+      * on a city change, closes out the previous city's subtotal and
+      * starts a new city heading; a page break is forced first if the
+      * current page is full
+       0300-PRINT-DETAIL-LINE.
+           IF CO-CITY NOT = WS-PREVIOUS-CITY
+               IF WS-FIRST-CITY = 'N'
+                   PERFORM 0500-PRINT-CITY-TOTAL
+               END-IF
+               MOVE CO-CITY TO WS-PREVIOUS-CITY
+               MOVE ZEROS TO WS-CITY-COUNT
+               MOVE 'N' TO WS-FIRST-CITY
+               PERFORM 0400-PRINT-CITY-HEADING
+           END-IF
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 0100-PRINT-PAGE-HEADER
+               PERFORM 0400-PRINT-CITY-HEADING
+           END-IF
+
+           MOVE CO-CODE TO WD-CODE
+           MOVE CO-NAME TO WD-NAME
+           WRITE CITY-BREAK-REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-CITY-COUNT
+           ADD 1 TO WS-GRAND-COUNT.
+
+      * starts a new report page with the standard heading
+       0100-PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WP-PAGE
+           WRITE CITY-BREAK-REPORT-LINE FROM WS-PAGE-HEAD-LINE-1
+           MOVE SPACES TO CITY-BREAK-REPORT-LINE
+           WRITE CITY-BREAK-REPORT-LINE
+           MOVE ZEROS TO WS-LINE-COUNT.
+
+      * prints the CITY: heading for the city now starting
+       0400-PRINT-CITY-HEADING.
+           MOVE WS-PREVIOUS-CITY TO WC-CITY
+           WRITE CITY-BREAK-REPORT-LINE FROM WS-CITY-HEAD-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+      * prints the subtotal line for the city that just ended
+       0500-PRINT-CITY-TOTAL.
+           MOVE WS-PREVIOUS-CITY TO WT-CITY
+           MOVE WS-CITY-COUNT TO WT-COUNT
+           WRITE CITY-BREAK-REPORT-LINE FROM WS-CITY-TOTAL-LINE
+           MOVE SPACES TO CITY-BREAK-REPORT-LINE
+           WRITE CITY-BREAK-REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+      * prints the final grand total across every city
+       0600-PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-COUNT TO WG-COUNT
+           WRITE CITY-BREAK-REPORT-LINE FROM WS-GRAND-TOTAL-LINE.
