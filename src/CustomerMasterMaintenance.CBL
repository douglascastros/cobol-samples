@@ -0,0 +1,210 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: add/inquire transactions against the customer master
+      *          file built on the DATA-CUSTOMER.CPY layout, so
+      *          household data persists between runs
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MASTER-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-TRANS-FILE ASSIGN TO
+               'src/customer-transactions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO
+               'src/customer-master.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MS-CUSTOMER-NUMBER
+           FILE STATUS IS WS-FS-STATUS-MASTER.
+           SELECT CUSTOMER-MAINT-REPORT ASSIGN TO
+               'src/customer-maint-report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * shared audit trail appended to by every maintenance program
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO 'src/audit-trail.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-TRAIL-FILE.
+       COPY 'src/DATA-AUDIT.CPY'.
+
+       FD CUSTOMER-TRANS-FILE.
+       01 CUSTOMER-TRANS-REC.
+           05 CT-ACTION            PIC X(01).
+           05 FILLER               PIC X(01).
+           05 CT-CUSTOMER-NUMBER   PIC 9(06).
+           05 FILLER               PIC X(01).
+           05 CT-NAME              PIC X(50).
+           05 FILLER               PIC X(01).
+           05 CT-AGE               PIC 9(02).
+           05 FILLER               PIC X(01).
+           05 CT-NATIONALITY       PIC X(50).
+           05 FILLER               PIC X(01).
+           05 CT-CITY-NAME         PIC X(30).
+           05 FILLER               PIC X(01).
+           05 CT-DEP-NAME          PIC X(50).
+           05 FILLER               PIC X(01).
+           05 CT-DEP-AGE           PIC 9(02).
+           05 FILLER               PIC X(01).
+           05 CT-DEP-RELATIONSHIP  PIC X(15).
+
+      * FD record built from the shared customer copybook, renamed
+      * with an MS- prefix for the master file's own working copy
+       FD CUSTOMER-MASTER-FILE.
+       COPY 'src/DATA-CUSTOMER.CPY' REPLACING
+           ==WS-CUSTOMER-NUMBER== BY ==MS-CUSTOMER-NUMBER==
+           ==WS-CUSTOMER==         BY ==CUSTOMER-MASTER-REC==
+           ==WS-NAME==             BY ==MS-NAME==
+           ==WS-AGE==              BY ==MS-AGE==
+           ==WS-NATIONALITY==      BY ==MS-NATIONALITY==
+           ==WS-CITY-NAME==        BY ==MS-CITY-NAME==
+           ==WS-DEPENDENT-COUNT==  BY ==MS-DEPENDENT-COUNT==
+           ==WS-DEPENDENT==        BY ==MS-DEPENDENT==
+           ==WS-DEP-IDX==          BY ==MS-DEP-IDX==
+           ==WS-DEP-NAME==         BY ==MS-DEP-NAME==
+           ==WS-DEP-AGE==          BY ==MS-DEP-AGE==
+           ==WS-DEP-RELATIONSHIP== BY ==MS-DEP-RELATIONSHIP==
+           ==WS-DEP-ELIGIBILITY==  BY ==MS-DEP-ELIGIBILITY==
+           ==WS-DEP-IS-MINOR==     BY ==MS-DEP-IS-MINOR==
+           ==WS-DEP-IS-ADULT==     BY ==MS-DEP-IS-ADULT==.
+
+       FD CUSTOMER-MAINT-REPORT.
+       01 CUSTOMER-MAINT-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRANS-END        PIC X(01) VALUE 'N'.
+       01 WS-FS-STATUS-MASTER PIC X(02) VALUE '00'.
+       01 WS-TRANS-COUNT      PIC 9(07) VALUE ZEROS.
+       01 WS-ERROR-COUNT      PIC 9(07) VALUE ZEROS.
+       01 WS-RESULT-MESSAGE   PIC X(40).
+       01 WS-FS-STATUS-AUDIT  PIC X(02) VALUE '00'.
+       01 WS-AUDIT-DATE       PIC 9(08) VALUE ZEROS.
+       01 WS-AUDIT-TIME       PIC 9(08) VALUE ZEROS.
+
+       01 WS-ACTION-CODE      PIC X(01).
+           88 WS-ACTION-ADD       VALUE 'A'.
+           88 WS-ACTION-INQUIRE   VALUE 'I'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT CUSTOMER-TRANS-FILE
+           OPEN OUTPUT CUSTOMER-MAINT-REPORT
+           OPEN I-O CUSTOMER-MASTER-FILE
+           IF WS-FS-STATUS-MASTER = '35'
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF
+
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-FS-STATUS-AUDIT = '35'
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+           END-IF
+
+           PERFORM UNTIL WS-TRANS-END = 'S'
+               READ CUSTOMER-TRANS-FILE
+                   AT END
+                       MOVE 'S' TO WS-TRANS-END
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-COUNT
+                       MOVE CT-ACTION TO WS-ACTION-CODE
+                       PERFORM 0100-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-TRANS-FILE
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE CUSTOMER-MAINT-REPORT
+           CLOSE AUDIT-TRAIL-FILE
+           DISPLAY 'Transactions processed: ' WS-TRANS-COUNT
+           DISPLAY 'Transactions in error:  ' WS-ERROR-COUNT
+           STOP RUN.
+
+       0100-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN WS-ACTION-ADD
+                   PERFORM 0200-ADD-CUSTOMER
+               WHEN WS-ACTION-INQUIRE
+                   PERFORM 0300-INQUIRE-CUSTOMER
+               WHEN OTHER
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE 'UNKNOWN ACTION CODE' TO WS-RESULT-MESSAGE
+           END-EVALUATE
+           PERFORM 0900-WRITE-REPORT-LINE
+           PERFORM 0800-WRITE-AUDIT-RECORD.
+
+      * adds the customer, and the one dependent carried on the
+      * transaction when a dependent name was supplied; the
+      * dependent's eligibility is derived from MS-DEP-AGE here so
+      * downstream programs never have to re-derive it
+       0200-ADD-CUSTOMER.
+           MOVE CT-CUSTOMER-NUMBER TO MS-CUSTOMER-NUMBER
+           MOVE CT-NAME            TO MS-NAME
+           MOVE CT-AGE             TO MS-AGE
+           MOVE CT-NATIONALITY     TO MS-NATIONALITY
+           MOVE CT-CITY-NAME       TO MS-CITY-NAME
+           IF CT-DEP-NAME = SPACES
+               MOVE ZEROS TO MS-DEPENDENT-COUNT
+           ELSE
+               MOVE 1 TO MS-DEPENDENT-COUNT
+               MOVE CT-DEP-NAME         TO MS-DEP-NAME (1)
+               MOVE CT-DEP-AGE          TO MS-DEP-AGE (1)
+               MOVE CT-DEP-RELATIONSHIP TO MS-DEP-RELATIONSHIP (1)
+               IF MS-DEP-AGE (1) < 18
+                   SET MS-DEP-IS-MINOR (1) TO TRUE
+               ELSE
+                   SET MS-DEP-IS-ADULT (1) TO TRUE
+               END-IF
+           END-IF
+           WRITE CUSTOMER-MASTER-REC
+           IF WS-FS-STATUS-MASTER = '00'
+               MOVE 'ADDED' TO WS-RESULT-MESSAGE
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE SPACES TO WS-RESULT-MESSAGE
+               STRING 'ADD FAILED, STATUS ' WS-FS-STATUS-MASTER
+                   DELIMITED BY SIZE INTO WS-RESULT-MESSAGE
+           END-IF.
+
+       0300-INQUIRE-CUSTOMER.
+           MOVE CT-CUSTOMER-NUMBER TO MS-CUSTOMER-NUMBER
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE 'INQUIRY FAILED, NOT ON FILE' TO
+                       WS-RESULT-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'FOUND' TO WS-RESULT-MESSAGE
+           END-READ.
+
+      * appends one entry to the shared audit trail for this
+      * transaction, so every maintenance program's activity can be
+      * traced from a single file regardless of which one ran
+       0800-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE SPACES TO AUDIT-TRAIL-REC
+           MOVE 'CUSTOMER-MASTER-MAINTENANCE' TO AT-PROGRAM-NAME
+           MOVE WS-AUDIT-DATE TO AT-RUN-DATE
+           MOVE WS-AUDIT-TIME TO AT-RUN-TIME
+           MOVE CT-ACTION TO AT-ACTION
+           MOVE WS-RESULT-MESSAGE TO AT-DETAIL
+           WRITE AUDIT-TRAIL-REC.
+
+      * formats one result line combining the action, customer
+      * number and outcome, and writes it to CUSTOMER-MAINT-REPORT
+       0900-WRITE-REPORT-LINE.
+           MOVE SPACES TO CUSTOMER-MAINT-REPORT-LINE
+           STRING CT-ACTION ' ' CT-CUSTOMER-NUMBER ' '
+               WS-RESULT-MESSAGE
+               DELIMITED BY SIZE INTO CUSTOMER-MAINT-REPORT-LINE
+           WRITE CUSTOMER-MAINT-REPORT-LINE.
