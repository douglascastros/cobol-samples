@@ -0,0 +1,151 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: prints the city master ranked by population within
+      *          each country, with a population subtotal per country
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CITY-POPULATION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CITY-MASTER-FILE ASSIGN TO 'src/city-master.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS MS-NAME
+           FILE STATUS IS WS-FS-STATUS-MASTER.
+           SELECT SORT-WORK-FILE ASSIGN TO 'src/city-sort.tmp'.
+           SELECT CITY-POP-REPORT ASSIGN TO
+               'src/city-population-report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * MS-POPULATION is packed decimal (COMP-3), matching the layout
+      * CITY-MASTER-MAINTENANCE actually writes to city-master.dat
+       FD CITY-MASTER-FILE.
+       01 CITY-MASTER-REC.
+           05 MS-NAME        PIC X(30).
+           05 MS-POPULATION  PIC 9(09) COMP-3.
+           05 MS-STATE       PIC X(20).
+           05 MS-COUNTRY     PIC X(20).
+           05 MS-TIME-ZONE   PIC X(10).
+
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-REC.
+           05 SW-COUNTRY     PIC X(20).
+           05 SW-POPULATION  PIC 9(09).
+           05 SW-NAME        PIC X(30).
+           05 SW-STATE       PIC X(20).
+           05 SW-TIME-ZONE   PIC X(10).
+
+       FD CITY-POP-REPORT.
+       01 CITY-POP-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-STATUS-MASTER PIC X(02) VALUE '00'.
+       01 WS-SORT-END         PIC X(01) VALUE 'N'.
+       01 WS-FIRST-RECORD     PIC X(01) VALUE 'Y'.
+       01 WS-BREAK-COUNTRY    PIC X(20) VALUE SPACES.
+       01 WS-COUNTRY-SUBTOTAL PIC 9(11) VALUE ZEROS.
+       01 WS-GRAND-TOTAL      PIC 9(11) VALUE ZEROS.
+       01 WS-DETAIL-LINE.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 WD-NAME            PIC X(30).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WD-POPULATION      PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WD-STATE           PIC X(20).
+       01 WS-COUNTRY-LINE.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 WC-LABEL           PIC X(10) VALUE 'COUNTRY: '.
+           05 WC-COUNTRY         PIC X(20).
+       01 WS-SUBTOTAL-LINE.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 WS-SUBTOTAL-LABEL  PIC X(20) VALUE
+               'COUNTRY SUBTOTAL:'.
+           05 WS-SUBTOTAL-AMOUNT PIC ZZZ,ZZZ,ZZ9.
+       01 WS-GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 WS-GRAND-LABEL     PIC X(20) VALUE 'GRAND TOTAL:'.
+           05 WS-GRAND-AMOUNT    PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT CITY-POP-REPORT
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-COUNTRY
+               ON DESCENDING KEY SW-POPULATION
+               INPUT PROCEDURE IS 1000-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 2000-PRINT-REPORT
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-AMOUNT
+           MOVE SPACES TO CITY-POP-REPORT-LINE
+           WRITE CITY-POP-REPORT-LINE
+           WRITE CITY-POP-REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+           CLOSE CITY-POP-REPORT
+           STOP RUN.
+
+      * feeds every city master record into the sort, re-arranging
+      * the fields so country is the leading (major) sort key
+       1000-LOAD-SORT-FILE.
+           OPEN INPUT CITY-MASTER-FILE
+           PERFORM UNTIL WS-SORT-END = 'S'
+               READ CITY-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-SORT-END
+                   NOT AT END
+                       MOVE MS-COUNTRY    TO SW-COUNTRY
+                       MOVE MS-POPULATION TO SW-POPULATION
+                       MOVE MS-NAME       TO SW-NAME
+                       MOVE MS-STATE      TO SW-STATE
+                       MOVE MS-TIME-ZONE  TO SW-TIME-ZONE
+                       RELEASE SORT-WORK-REC
+               END-READ
+           END-PERFORM
+           CLOSE CITY-MASTER-FILE.
+
+      * returns the sorted records and prints a detail line per city,
+      * a subtotal line whenever SW-COUNTRY changes (control break),
+      * and accumulates the grand total across all countries
+       2000-PRINT-REPORT.
+           MOVE 'N' TO WS-SORT-END
+           PERFORM UNTIL WS-SORT-END = 'S'
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'S' TO WS-SORT-END
+                   NOT AT END
+                       PERFORM 2100-CHECK-BREAK
+                       PERFORM 2200-PRINT-DETAIL
+               END-RETURN
+           END-PERFORM
+           PERFORM 2300-PRINT-SUBTOTAL.
+
+       2100-CHECK-BREAK.
+           IF WS-FIRST-RECORD = 'Y'
+               MOVE SW-COUNTRY TO WS-BREAK-COUNTRY
+               MOVE 'N' TO WS-FIRST-RECORD
+               PERFORM 2400-PRINT-COUNTRY-HEADER
+           ELSE
+               IF SW-COUNTRY NOT = WS-BREAK-COUNTRY
+                   PERFORM 2300-PRINT-SUBTOTAL
+                   MOVE SW-COUNTRY TO WS-BREAK-COUNTRY
+                   MOVE ZEROS TO WS-COUNTRY-SUBTOTAL
+                   PERFORM 2400-PRINT-COUNTRY-HEADER
+               END-IF
+           END-IF.
+
+       2200-PRINT-DETAIL.
+           MOVE SW-NAME       TO WD-NAME
+           MOVE SW-POPULATION TO WD-POPULATION
+           MOVE SW-STATE      TO WD-STATE
+           WRITE CITY-POP-REPORT-LINE FROM WS-DETAIL-LINE
+           ADD SW-POPULATION TO WS-COUNTRY-SUBTOTAL WS-GRAND-TOTAL.
+
+       2300-PRINT-SUBTOTAL.
+           MOVE WS-COUNTRY-SUBTOTAL TO WS-SUBTOTAL-AMOUNT
+           WRITE CITY-POP-REPORT-LINE FROM WS-SUBTOTAL-LINE.
+
+       2400-PRINT-COUNTRY-HEADER.
+           MOVE SW-COUNTRY TO WC-COUNTRY
+           WRITE CITY-POP-REPORT-LINE FROM WS-COUNTRY-LINE.
