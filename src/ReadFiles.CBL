@@ -9,34 +9,374 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILE-DATA ASSIGN TO 'src/data.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+      * ASSIGN TO a WORKING-STORAGE name instead of a literal so
+      * 0030-LOAD-PARM can repoint this run at a different input file
+      * without a recompile; WS-DATA-FILE-NAME defaults to the normal
+      * production path below
+           SELECT FILE-DATA ASSIGN TO DYNAMIC WS-DATA-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-DATA.
+
+      * optional override of WS-DATA-FILE-NAME; a missing parm file
+      * just means this run uses the default path
+           SELECT PARM-FILE ASSIGN TO 'src/read-files-parm.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-PARM.
+           SELECT EXCEPTION-FILE ASSIGN TO 'src/data-exceptions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-EXCEPTION.
+
+      * records the last FS-CODE successfully read, so a restarted
+      * run can pick up where a prior abend left off
+           SELECT CHECKPOINT-FILE ASSIGN TO
+               'src/read-files-checkpoint.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-CHECKPOINT.
+
+      * shared run-control file giving every batch program the same
+      * business run date and TEST/PROD environment code for the night
+           SELECT RUN-CONTROL-FILE ASSIGN TO 'src/run-control.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-RC.
 
        DATA DIVISION.
        FILE SECTION.
+       FD RUN-CONTROL-FILE.
+       COPY 'src/DATA-RUN-CONTROL.CPY'.
+
+      * FILE-DATA now carries a leading H(eader)/D(etail)/T(railer)
+      * record-type byte so a run can check it received a complete
+      * file (expected vs. actual count, and a control total) instead
+      * of silently processing whatever arrived
        FD FILE-DATA.
        01 REGISTER.
+           05 FS-REC-TYPE PIC X(01).
            05 FS-CODE  PIC 999.
            05 FS-COMMA PIC X(01).
            05 FS-NAME  PIC X(20).
+       01 HEADER-REC.
+           05 HDR-REC-TYPE       PIC X(01).
+           05 HDR-RUN-DATE       PIC 9(08).
+           05 HDR-COMMA          PIC X(01).
+           05 HDR-EXPECTED-COUNT PIC 9(07).
+       01 TRAILER-REC.
+           05 TRL-REC-TYPE       PIC X(01).
+           05 TRL-ACTUAL-COUNT   PIC 9(07).
+           05 TRL-COMMA          PIC X(01).
+           05 TRL-CONTROL-TOTAL  PIC 9(09).
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-REC.
+           05 EX-CODE     PIC X(03).
+           05 EX-COMMA-1  PIC X(01).
+           05 EX-NAME     PIC X(20).
+           05 EX-COMMA-2  PIC X(01).
+           05 EX-REASON   PIC X(30).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CP-LAST-CODE PIC 999.
+       FD PARM-FILE.
+       01 PARM-REC.
+           05 PARM-DATA-FILE PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-END    PIC X(01) VALUE 'N'.
        01 WS-PROGRAM-END PIC X(01) VALUE 'N'.
+       01 WS-RECORD-COUNT PIC 9(07) VALUE ZEROS.
+       01 WS-EXCEPTION-COUNT PIC 9(07) VALUE ZEROS.
+
+      * records at or below WS-RESTART-CODE on a restarted run are
+      * skipped rather than reprocessed, without ever being run through
+      * 0100-VALIDATE-CODE -- so only a plain count of them is kept,
+      * the same as WRITE-FILES' own WS-SKIPPED-COUNT; their FS-CODE
+      * values are never summed, since some of them may not even be
+      * numeric and some may have originally been routed to
+      * EXCEPTION-FILE rather than counted in WS-CONTROL-TOTAL-ACCUM
+       01 WS-SKIPPED-COUNT        PIC 9(07) VALUE ZEROS.
+       01 WS-FULL-RECORD-COUNT    PIC 9(07) VALUE ZEROS.
+       01 WS-IS-RESTART-RUN       PIC X(01) VALUE 'N'.
+       01 WS-CODE-VALID  PIC X(01) VALUE 'Y'.
+       01 WS-EXCEPTION-REASON PIC X(30) VALUE SPACES.
+
+      * sequence-check / duplicate-detection controls: FILE-DATA is
+      * expected in ascending FS-CODE order, so the last valid code
+      * seen is kept here to catch a code repeated or out of order
+       01 WS-PREVIOUS-CODE     PIC 999 VALUE ZEROS.
+       01 WS-DUPLICATE-COUNT   PIC 9(07) VALUE ZEROS.
+       01 WS-SEQUENCE-COUNT    PIC 9(07) VALUE ZEROS.
+
+      * header/trailer self-validation: the header's expected count is
+      * compared against how many detail records were actually
+      * processed, and a running control total is compared against
+      * the trailer's, so a truncated or altered transmission is
+      * caught instead of silently accepted
+       01 WS-HEADER-SEEN         PIC X(01) VALUE 'N'.
+       01 WS-TRAILER-SEEN        PIC X(01) VALUE 'N'.
+       01 WS-HEADER-RUN-DATE     PIC 9(08) VALUE ZEROS.
+       01 WS-EXPECTED-COUNT      PIC 9(07) VALUE ZEROS.
+       01 WS-CONTROL-TOTAL-ACCUM PIC 9(09) VALUE ZEROS.
+
+       01 WS-FS-STATUS-DATA       PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-EXCEPTION  PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-CHECKPOINT PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-RC         PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-PARM       PIC X(02) VALUE '00'.
+
+      * PARM-driven input path; PARM-FILE overrides this default when
+      * present so a run can be repointed at a different file without
+      * a recompile
+       01 WS-DATA-FILE-NAME PIC X(60) VALUE 'src/data.txt'.
+
+      * business run date / environment shared with every other
+      * batch program via RUN-CONTROL-FILE; default to TEST and to
+      * today's system date when the control file is not present
+       01 WS-ENVIRONMENT-CODE PIC X(04) VALUE 'TEST'.
+       01 WS-BUSINESS-DATE    PIC 9(08) VALUE ZEROS.
+
+      * checkpoint / restart controls, same pattern as WRITE-FILES:
+      * every WS-CHECKPOINT-INTERVAL records the last FS-CODE read is
+      * saved, and a restarted run skips everything at or below it
+       01 WS-CHECKPOINT-INTERVAL      PIC 9(03) VALUE 10.
+       01 WS-RECORDS-SINCE-CHECKPOINT PIC 9(03) VALUE ZEROS.
+       01 WS-RESTART-CODE             PIC 999   VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 0030-LOAD-PARM
+           PERFORM 0040-LOAD-RUN-CONTROL
+           PERFORM 0050-LOAD-CHECKPOINT
+           MOVE WS-RESTART-CODE TO WS-PREVIOUS-CODE
+           IF WS-RESTART-CODE NOT = ZEROS
+               MOVE 'Y' TO WS-IS-RESTART-RUN
+           END-IF
+
            OPEN INPUT FILE-DATA
+           IF WS-FS-STATUS-DATA NOT = '00'
+               DISPLAY 'ERROR OPENING FILE-DATA, STATUS: '
+                   WS-FS-STATUS-DATA
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-FS-STATUS-EXCEPTION NOT = '00'
+               DISPLAY 'ERROR OPENING EXCEPTION-FILE, STATUS: '
+                   WS-FS-STATUS-EXCEPTION
+               CLOSE FILE-DATA
+               STOP RUN
+           END-IF
+
            PERFORM UNTIL WS-FILE-END = 'S'
                READ FILE-DATA
                    AT END
                        MOVE 'S' TO WS-FILE-END
                    NOT AT END
-                       DISPLAY 'Code: ' FS-CODE
-                       DISPLAY 'Name: ' FS-NAME
+                       EVALUATE FS-REC-TYPE
+                           WHEN 'H'
+                               PERFORM 0060-PROCESS-HEADER
+                           WHEN 'T'
+                               PERFORM 0070-PROCESS-TRAILER
+                           WHEN OTHER
+                               IF FS-CODE > WS-RESTART-CODE
+                                   PERFORM 0100-VALIDATE-CODE
+                                   IF WS-CODE-VALID = 'Y'
+                                       ADD 1 TO WS-RECORD-COUNT
+                                       ADD FS-CODE TO
+                                           WS-CONTROL-TOTAL-ACCUM
+                                       DISPLAY 'Code: ' FS-CODE
+                                       DISPLAY 'Name: ' FS-NAME
+                                       PERFORM 0300-ROLL-CHECKPOINT
+                                   ELSE
+                                       PERFORM 0200-WRITE-EXCEPTION
+                                   END-IF
+                               ELSE
+                                   ADD 1 TO WS-SKIPPED-COUNT
+                               END-IF
+                       END-EVALUATE
                END-READ
            END-PERFORM
+
+           IF WS-HEADER-SEEN = 'Y' AND WS-TRAILER-SEEN = 'N'
+               DISPLAY
+                   'WARNING: NO TRAILER RECORD FOUND -- FILE MAY '
+                   'BE TRUNCATED'
+           END-IF
+
            CLOSE FILE-DATA
+           IF WS-FS-STATUS-DATA NOT = '00'
+               DISPLAY 'ERROR CLOSING FILE-DATA, STATUS: '
+                   WS-FS-STATUS-DATA
+           END-IF
+           CLOSE EXCEPTION-FILE
+           IF WS-FS-STATUS-EXCEPTION NOT = '00'
+               DISPLAY 'ERROR CLOSING EXCEPTION-FILE, STATUS: '
+                   WS-FS-STATUS-EXCEPTION
+           END-IF
+
+           DISPLAY 'Total records read: ' WS-RECORD-COUNT
+           DISPLAY 'Total exceptions: ' WS-EXCEPTION-COUNT
+           DISPLAY 'Duplicate codes: ' WS-DUPLICATE-COUNT
+           DISPLAY 'Out of sequence codes: ' WS-SEQUENCE-COUNT
+           DISPLAY 'Records skipped (restart): ' WS-SKIPPED-COUNT
+
+           PERFORM 0600-CLEAR-CHECKPOINT
            STOP RUN.
+
+      * reads an override input file name from PARM-FILE, if present,
+      * into WS-DATA-FILE-NAME before FILE-DATA is ever opened; a
+      * missing parm file leaves the compiled-in default path in place
+       0030-LOAD-PARM.
+           OPEN INPUT PARM-FILE
+           IF WS-FS-STATUS-PARM = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       IF PARM-DATA-FILE NOT = SPACES
+                           MOVE PARM-DATA-FILE TO WS-DATA-FILE-NAME
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           DISPLAY 'INPUT FILE: ' WS-DATA-FILE-NAME.
+
+      * reads the business date and TEST/PROD indicator shared by
+      * every batch program from RUN-CONTROL-FILE; the defaults set in
+      * WORKING-STORAGE stand when the control file is not present
+       0040-LOAD-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE
+           IF WS-FS-STATUS-RC = '00'
+               READ RUN-CONTROL-FILE
+                   NOT AT END
+                       MOVE RC-ENVIRONMENT-CODE TO WS-ENVIRONMENT-CODE
+                       MOVE RC-RUN-DATE TO WS-BUSINESS-DATE
+               END-READ
+               CLOSE RUN-CONTROL-FILE
+           END-IF
+           DISPLAY 'RUN CONTROL: DATE=' WS-BUSINESS-DATE
+               ' ENVIRONMENT=' WS-ENVIRONMENT-CODE.
+
+      * reads the last checkpointed FS-CODE, if any, into
+      * WS-RESTART-CODE; a missing checkpoint file means a fresh run
+       0050-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-STATUS-CHECKPOINT = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CP-LAST-CODE TO WS-RESTART-CODE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * extracts the run date and expected record count from the
+      * batch's leading header record
+       0060-PROCESS-HEADER.
+           MOVE 'Y' TO WS-HEADER-SEEN
+           MOVE HDR-RUN-DATE TO WS-HEADER-RUN-DATE
+           MOVE HDR-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+           DISPLAY 'HEADER: RUN DATE=' WS-HEADER-RUN-DATE
+               ' EXPECTED COUNT=' WS-EXPECTED-COUNT.
+
+      * compares the trailer's actual count and control total against
+      * what this run actually processed, flagging any mismatch
+      * instead of accepting the file at face value; on a restarted
+      * run WS-RECORD-COUNT only covers records read after the restart
+      * point, so records skipped because FS-CODE was at or below
+      * WS-RESTART-CODE are added back into WS-FULL-RECORD-COUNT for
+      * the count comparison. The control total has no such add-back:
+      * skipped records never ran through 0100-VALIDATE-CODE, so some
+      * may be non-numeric and some may have originally been routed to
+      * EXCEPTION-FILE rather than counted in WS-CONTROL-TOTAL-ACCUM,
+      * making their FS-CODE values unsafe to sum. A restarted run
+      * therefore reconciles record counts only, same as WRITE-FILES.
+       0070-PROCESS-TRAILER.
+           MOVE 'Y' TO WS-TRAILER-SEEN
+           ADD WS-RECORD-COUNT WS-SKIPPED-COUNT
+               GIVING WS-FULL-RECORD-COUNT
+           DISPLAY 'TRAILER: ACTUAL COUNT=' TRL-ACTUAL-COUNT
+               ' CONTROL TOTAL=' TRL-CONTROL-TOTAL
+           IF TRL-ACTUAL-COUNT NOT = WS-FULL-RECORD-COUNT
+               DISPLAY
+                   'WARNING: TRAILER COUNT DOES NOT MATCH RECORDS '
+                   'PROCESSED'
+           END-IF
+           IF WS-IS-RESTART-RUN = 'Y'
+               DISPLAY
+                   'CONTROL TOTAL NOT RECONCILED ON A RESTARTED RUN '
+                   '-- COUNTS ONLY'
+           ELSE
+               IF TRL-CONTROL-TOTAL NOT = WS-CONTROL-TOTAL-ACCUM
+                   DISPLAY
+                       'WARNING: TRAILER CONTROL TOTAL DOES NOT MATCH '
+                       'COMPUTED TOTAL'
+               END-IF
+           END-IF
+           IF WS-HEADER-SEEN = 'Y' AND
+                   WS-EXPECTED-COUNT NOT = TRL-ACTUAL-COUNT
+               DISPLAY
+                   'WARNING: HEADER EXPECTED COUNT DOES NOT MATCH '
+                   'TRAILER ACTUAL COUNT'
+           END-IF.
+
+      * rolls the checkpoint forward every WS-CHECKPOINT-INTERVAL
+      * records successfully read
+       0300-ROLL-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               MOVE FS-CODE TO WS-RESTART-CODE
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-RESTART-CODE TO CP-LAST-CODE
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+               MOVE ZEROS TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+      * a clean finish means every record was read, so the checkpoint
+      * is cleared and the next run starts from the top
+       0600-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZEROS TO CP-LAST-CODE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      * validates that FS-CODE is numeric, within the valid 001-999
+      * customer-code range, and in ascending order with no repeats;
+      * garbage, out-of-range, duplicate or out-of-sequence codes are
+      * routed to EXCEPTION-FILE instead of stopping the run
+       0100-VALIDATE-CODE.
+           MOVE 'Y' TO WS-CODE-VALID
+           MOVE SPACES TO WS-EXCEPTION-REASON
+           IF FS-CODE IS NOT NUMERIC
+               MOVE 'N' TO WS-CODE-VALID
+               MOVE 'NON-NUMERIC CODE' TO WS-EXCEPTION-REASON
+           ELSE
+               IF FS-CODE = ZEROS
+                   MOVE 'N' TO WS-CODE-VALID
+                   MOVE 'CODE OUT OF RANGE' TO WS-EXCEPTION-REASON
+               ELSE
+                   IF FS-CODE = WS-PREVIOUS-CODE
+                       MOVE 'N' TO WS-CODE-VALID
+                       MOVE 'DUPLICATE CODE' TO WS-EXCEPTION-REASON
+                       ADD 1 TO WS-DUPLICATE-COUNT
+                   ELSE
+                       IF FS-CODE < WS-PREVIOUS-CODE
+                           MOVE 'N' TO WS-CODE-VALID
+                           MOVE 'CODE OUT OF SEQUENCE' TO
+                               WS-EXCEPTION-REASON
+                           ADD 1 TO WS-SEQUENCE-COUNT
+                       ELSE
+                           MOVE FS-CODE TO WS-PREVIOUS-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      * writes the offending record and the reason it failed to
+      * EXCEPTION-FILE, so a bad line does not abend the whole batch
+       0200-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE FS-CODE   TO EX-CODE
+           MOVE FS-COMMA  TO EX-COMMA-1
+           MOVE FS-NAME   TO EX-NAME
+           MOVE ','       TO EX-COMMA-2
+           MOVE WS-EXCEPTION-REASON TO EX-REASON
+           WRITE EXCEPTION-REC.
       
       * INPUT-SECTION make a kind of I.O
       * FILE SECTION specify how much columns is necessary by field
