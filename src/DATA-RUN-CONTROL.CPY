@@ -0,0 +1,12 @@
+      ******************************************************************
+      * DATA-RUN-CONTROL.CPY
+      * shared run-control record, read by every batch program at
+      * startup from RUN-CONTROL-FILE ('src/run-control.txt') so one
+      * place controls the business run date and TEST/PROD environment
+      * code for the whole night's batch, instead of each program
+      * keeping its own copy
+      ******************************************************************
+       01 RUN-CONTROL-REC.
+           05 RC-RUN-DATE         PIC 9(08).
+           05 FILLER              PIC X(01).
+           05 RC-ENVIRONMENT-CODE PIC X(04).
