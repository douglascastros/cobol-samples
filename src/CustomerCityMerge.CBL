@@ -0,0 +1,147 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: joins the customer register (FILE-DATA-OUT, built by
+      *          WRITE-FILES) with the city master (built on
+      *          DATA-CITY.CPY by CITY-MASTER-MAINTENANCE) on city
+      *          name, producing one combined extract line per
+      *          customer with the city's full attributes alongside
+      *          it, instead of requiring the two files to be
+      *          cross-referenced by hand.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-CITY-MERGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-DATA-OUT ASSIGN TO 'src/data-out.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-CODE-OUT
+           FILE STATUS IS WS-FS-STATUS-OUT.
+
+      * field names carry a CY- prefix (matching HouseholdReport.CBL's
+      * convention) to stay distinct from REGISTER-OUT's own fields in
+      * this same program; the physical layout and key position are
+      * identical to the master CITY-MASTER-MAINTENANCE builds
+           SELECT CITY-MASTER-FILE ASSIGN TO 'src/city-master.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CY-NAME
+           FILE STATUS IS WS-FS-STATUS-CITY.
+
+           SELECT MERGE-EXTRACT-FILE ASSIGN TO
+               'src/customer-city-merge.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-DATA-OUT.
+       01 REGISTER-OUT.
+           05 FS-CODE-OUT      PIC 999.
+           05 FS-COMMA-OUT-1   PIC X(01).
+           05 FS-NAME-OUT      PIC X(20).
+           05 FS-COMMA-OUT-2   PIC X(01).
+           05 FS-CITY-OUT      PIC X(20).
+           05 FS-COMMA-OUT-3   PIC X(01).
+           05 FS-STATE-OUT     PIC X(20).
+           05 FS-COMMA-OUT-4   PIC X(01).
+           05 FS-COUNTRY-OUT   PIC X(20).
+
+      * CY-POPULATION is packed decimal (COMP-3), matching the layout
+      * CITY-MASTER-MAINTENANCE actually writes to city-master.dat
+       FD CITY-MASTER-FILE.
+       01 CITY-MASTER-RECORD.
+           05 CY-NAME        PIC X(30).
+           05 CY-POPULATION  PIC 9(09) COMP-3.
+           05 CY-STATE       PIC X(20).
+           05 CY-COUNTRY     PIC X(20).
+           05 CY-TIME-ZONE   PIC X(10).
+
+       FD MERGE-EXTRACT-FILE.
+       01 MERGE-EXTRACT-LINE PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-STATUS-OUT  PIC X(02) VALUE '00'.
+       01 WS-FS-STATUS-CITY PIC X(02) VALUE '00'.
+       01 WS-CUST-END       PIC X(01) VALUE 'N'.
+       01 WS-MATCH-COUNT    PIC 9(07) VALUE ZEROS.
+       01 WS-UNMATCHED-COUNT PIC 9(07) VALUE ZEROS.
+
+       01 WS-MERGE-LINE.
+           05 WM-CODE        PIC 999.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 WM-NAME        PIC X(20).
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 WM-CITY        PIC X(20).
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 WM-POPULATION  PIC ZZZZZZZZ9.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 WM-STATE       PIC X(20).
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 WM-COUNTRY     PIC X(20).
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 WM-TIME-ZONE   PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT FILE-DATA-OUT
+           IF WS-FS-STATUS-OUT NOT = '00'
+               DISPLAY 'ERROR OPENING FILE-DATA-OUT, STATUS: '
+                   WS-FS-STATUS-OUT
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CITY-MASTER-FILE
+           IF WS-FS-STATUS-CITY NOT = '00'
+               DISPLAY 'ERROR OPENING CITY-MASTER-FILE, STATUS: '
+                   WS-FS-STATUS-CITY
+               CLOSE FILE-DATA-OUT
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT MERGE-EXTRACT-FILE
+
+           PERFORM UNTIL WS-CUST-END = 'S'
+               READ FILE-DATA-OUT NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-CUST-END
+                   NOT AT END
+                       PERFORM 0100-MERGE-CUSTOMER
+               END-READ
+           END-PERFORM
+
+           CLOSE FILE-DATA-OUT
+           CLOSE CITY-MASTER-FILE
+           CLOSE MERGE-EXTRACT-FILE
+
+           DISPLAY 'Customers merged with a city match: ' WS-MATCH-COUNT
+           DISPLAY 'Customers with no city match: ' WS-UNMATCHED-COUNT
+           STOP RUN.
+
+      * looks up the customer's city on the city master and writes one
+      * combined extract line; a city not found on the master still
+      * produces a line, just with the city attributes left blank
+       0100-MERGE-CUSTOMER.
+           MOVE FS-CITY-OUT TO CY-NAME
+           READ CITY-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-UNMATCHED-COUNT
+                   MOVE ZEROS  TO WM-POPULATION
+                   MOVE SPACES TO WM-STATE
+                   MOVE SPACES TO WM-COUNTRY
+                   MOVE SPACES TO WM-TIME-ZONE
+               NOT INVALID KEY
+                   ADD 1 TO WS-MATCH-COUNT
+                   MOVE CY-POPULATION TO WM-POPULATION
+                   MOVE CY-STATE      TO WM-STATE
+                   MOVE CY-COUNTRY    TO WM-COUNTRY
+                   MOVE CY-TIME-ZONE  TO WM-TIME-ZONE
+           END-READ
+
+           MOVE FS-CODE-OUT TO WM-CODE
+           MOVE FS-NAME-OUT TO WM-NAME
+           MOVE FS-CITY-OUT TO WM-CITY
+           MOVE SPACES TO MERGE-EXTRACT-LINE
+           WRITE MERGE-EXTRACT-LINE FROM WS-MERGE-LINE.
