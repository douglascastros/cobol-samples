@@ -6,49 +6,197 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DECISION-STRUCTURE-EVAL-WHEN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * optional override of the satisfaction-band cutoffs below; a
+      * missing file just means this run uses WS-DEFAULT-ENTRY as-is
+           SELECT THRESHOLD-FILE ASSIGN TO
+               'src/satisfaction-thresholds.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-THRESH.
+
        DATA DIVISION.
        FILE SECTION.
+       FD THRESHOLD-FILE.
+       01 THRESHOLD-REC.
+           05 TH-MAX   PIC 9(02)V99.
+           05 TH-COMMA PIC X(01).
+           05 TH-LABEL PIC X(20).
+
        WORKING-STORAGE SECTION.
 
+       COPY 'src/DATA-SATISFACTION.CPY'.
+       01 WS-FS-STATUS-THRESH PIC X(02) VALUE '00'.
+       01 WS-THRESHOLD-END    PIC X(01) VALUE 'N'.
+
+      * a variable number of grades (quizzes, a final exam, and so
+      * on), each with its own weight, instead of a fixed pair
+       01 WS-MAX-GRADE-ENTRIES PIC 9(02) VALUE 10.
+       01 WS-GRADE-COUNT       PIC 9(02).
        01 WS-STUDENT-GRADES.
-           03 WS-GRADE-01 PIC 9(02).
-           03 WS-GRADE-02 PIC 9(02).
-           03 WS-AVERAGE PIC 9(02)V99.
+           03 WS-GRADE-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-GRADE-IDX.
+               05 WS-GRADE  PIC 9(02).
+               05 WS-WEIGHT PIC 9(03).
+       01 WS-AVERAGE PIC 9(02)V99.
        01 WS-SATISFACTION PIC X(20).
 
+      * minimum average required to pass, and the resulting pass/fail
+      * indicator kept separate from the qualitative WS-SATISFACTION
+      * label so it can be tallied for administrative recordkeeping
+       01 WS-MIN-PASSING-AVERAGE PIC 9(02)V99 VALUE 5.00.
+       01 WS-PASS-FAIL           PIC X(04).
+
+      * highest grade allowed on our 0-10 grading scale; ACCEPT
+      * prompts below re-ask until the entered value fits this range
+       01 WS-MAX-GRADE PIC 9(02) VALUE 10.
+
+      * average for the class this run belongs to; entered at the
+      * start of the run so a student's satisfaction rating can also
+      * be judged against how their peers are doing, not just fixed
+      * cutoffs
+       01 WS-CLASS-AVERAGE PIC 9(02)V99.
+       01 WS-BELOW-CLASS-AVERAGE PIC X(01) VALUE 'N'.
+
       * use v99 to indicates that variable is a decimal with 2 places
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-      * use the reserved word accept, 
+           PERFORM 0150-LOAD-SATISFACTION-THRESHOLDS
+
+      * use the reserved word accept,
       * to allow that user informs the value
 
-           DISPLAY 'Type the first student grade: '
-           ACCEPT WS-GRADE-01
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-GRADE-COUNT NOT > WS-MAX-GRADE-ENTRIES
+               DISPLAY 'How many grades for this student: '
+               ACCEPT WS-GRADE-COUNT
+               IF WS-GRADE-COUNT > WS-MAX-GRADE-ENTRIES
+                   DISPLAY 'Number of grades must be 1 to '
+                       WS-MAX-GRADE-ENTRIES
+               END-IF
+           END-PERFORM
 
-           DISPLAY 'Type the second student grade: '
-           ACCEPT WS-GRADE-02
+           PERFORM 0100-ACCEPT-GRADES
+               VARYING WS-GRADE-IDX FROM 1 BY 1
+               UNTIL WS-GRADE-IDX > WS-GRADE-COUNT
+
+           DISPLAY 'Type the class average for this run: '
+           ACCEPT WS-CLASS-AVERAGE
 
       * use the reserved word compute
       * to the cobol execute the processings
 
-           COMPUTE WS-AVERAGE = (WS-GRADE-01 + WS-GRADE-02) / 2
+           PERFORM 0200-CALCULATE-AVERAGE
+
+           PERFORM 0250-DETERMINE-SATISFACTION
 
-           EVALUATE WS-AVERAGE
-           
-            WHEN < 5
-                MOVE 'Terrible' TO WS-SATISFACTION
-            WHEN < 7
-                MOVE 'Can be improved' TO WS-SATISFACTION
-            WHEN < 9
-                MOVE 'Very good' TO WS-SATISFACTION
-            WHEN < 10
-                MOVE 'Excellent' TO WS-SATISFACTION
+      * flag a student who trails their class even though they
+      * cleared the fixed 'Very good'/'Excellent' cutoffs above
+           IF WS-AVERAGE < WS-CLASS-AVERAGE
+               MOVE 'Y' TO WS-BELOW-CLASS-AVERAGE
+               IF WS-SATISFACTION = 'Very good' OR
+                       WS-SATISFACTION = 'Excellent'
+                   MOVE 'Below class average' TO WS-SATISFACTION
+               END-IF
+           END-IF
 
-           END-EVALUATE
+           IF WS-AVERAGE >= WS-MIN-PASSING-AVERAGE
+               MOVE 'PASS' TO WS-PASS-FAIL
+           ELSE
+               MOVE 'FAIL' TO WS-PASS-FAIL
+           END-IF
 
            DISPLAY 'The average of the student grades is: ' WS-AVERAGE
            DISPLAY 'The satisfaction level is: ' WS-SATISFACTION
+           DISPLAY 'The pass/fail result is: ' WS-PASS-FAIL
+           DISPLAY 'Below class average: ' WS-BELOW-CLASS-AVERAGE
 
            STOP RUN.
+
+      * accepts one grade and its weight, re-asking the grade until
+      * it fits the 0-10 scale
+       0100-ACCEPT-GRADES.
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-GRADE (WS-GRADE-IDX) NOT > WS-MAX-GRADE
+               DISPLAY 'Type grade number ' WS-GRADE-IDX ': '
+               ACCEPT WS-GRADE (WS-GRADE-IDX)
+               IF WS-GRADE (WS-GRADE-IDX) > WS-MAX-GRADE
+                   DISPLAY 'Grade must be 0 to ' WS-MAX-GRADE
+               END-IF
+           END-PERFORM
+           DISPLAY 'Type the weight for grade ' WS-GRADE-IDX
+               ' (grades must total 100): '
+           ACCEPT WS-WEIGHT (WS-GRADE-IDX).
+
+      * builds WS-AVERAGE as a weighted average across every grade
+      * entered, replacing the old fixed two-grade COMPUTE; weights
+      * that do not total 100 can drive the running total above what
+      * WS-AVERAGE's two integer digits can hold, so ON SIZE ERROR
+      * catches that instead of letting it truncate silently
+       0200-CALCULATE-AVERAGE.
+           MOVE ZEROS TO WS-AVERAGE
+           PERFORM VARYING WS-GRADE-IDX FROM 1 BY 1
+                   UNTIL WS-GRADE-IDX > WS-GRADE-COUNT
+               COMPUTE WS-AVERAGE = WS-AVERAGE +
+                   (WS-GRADE (WS-GRADE-IDX) *
+                    WS-WEIGHT (WS-GRADE-IDX) / 100)
+                   ON SIZE ERROR
+                       DISPLAY 'WARNING: WEIGHTED AVERAGE OVERFLOWED '
+                           '-- CHECK THAT WEIGHTS TOTAL 100'
+               END-COMPUTE
+           END-PERFORM.
+
+      * finds the first threshold WS-AVERAGE is under and takes its
+      * label; an average that is not under any of them (a perfect
+      * WS-MAX-GRADE score) takes the top band's label instead
+       0250-DETERMINE-SATISFACTION.
+           SET WS-THRESHOLD-IDX TO 1
+           SEARCH WS-THRESHOLD-ENTRY
+               AT END
+                   MOVE WS-THRESHOLD-LABEL (WS-THRESHOLD-COUNT)
+                       TO WS-SATISFACTION
+               WHEN WS-AVERAGE < WS-THRESHOLD-MAX (WS-THRESHOLD-IDX)
+                   MOVE WS-THRESHOLD-LABEL (WS-THRESHOLD-IDX)
+                       TO WS-SATISFACTION
+           END-SEARCH.
+
+      * loads the satisfaction-band cutoffs from THRESHOLD-FILE, if
+      * present, otherwise from the compiled-in WS-DEFAULT-ENTRY table
+       0150-LOAD-SATISFACTION-THRESHOLDS.
+           MOVE ZEROS TO WS-THRESHOLD-COUNT
+           OPEN INPUT THRESHOLD-FILE
+           IF WS-FS-STATUS-THRESH = '00'
+               PERFORM UNTIL WS-THRESHOLD-END = 'S'
+                   READ THRESHOLD-FILE
+                       AT END
+                           MOVE 'S' TO WS-THRESHOLD-END
+                       NOT AT END
+                           IF WS-THRESHOLD-COUNT < 10
+                               ADD 1 TO WS-THRESHOLD-COUNT
+                               MOVE TH-MAX TO WS-THRESHOLD-MAX
+                                   (WS-THRESHOLD-COUNT)
+                               MOVE TH-LABEL TO WS-THRESHOLD-LABEL
+                                   (WS-THRESHOLD-COUNT)
+                           ELSE
+                               DISPLAY
+                                   'WARNING: THRESHOLD-FILE HAS MORE '
+                                   'THAN 10 ENTRIES -- REST IGNORED'
+                               MOVE 'S' TO WS-THRESHOLD-END
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE THRESHOLD-FILE
+           END-IF
+           IF WS-THRESHOLD-COUNT = ZEROS
+               MOVE 4 TO WS-THRESHOLD-COUNT
+               PERFORM VARYING WS-THRESHOLD-IDX FROM 1 BY 1
+                       UNTIL WS-THRESHOLD-IDX > WS-THRESHOLD-COUNT
+                   MOVE WS-DEFAULT-MAX (WS-THRESHOLD-IDX) TO
+                       WS-THRESHOLD-MAX (WS-THRESHOLD-IDX)
+                   MOVE WS-DEFAULT-LABEL (WS-THRESHOLD-IDX) TO
+                       WS-THRESHOLD-LABEL (WS-THRESHOLD-IDX)
+               END-PERFORM
+           END-IF.
