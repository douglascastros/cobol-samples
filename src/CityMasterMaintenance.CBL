@@ -0,0 +1,210 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: add/change/delete/inquire transactions against the
+      *          city master file built on the DATA-CITY.CPY layout
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CITY-MASTER-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CITY-TRANS-FILE ASSIGN TO 'src/city-transactions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CITY-MASTER-FILE ASSIGN TO 'src/city-master.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MS-NAME
+           FILE STATUS IS WS-FS-STATUS-MASTER.
+           SELECT CITY-MAINT-REPORT ASSIGN TO
+               'src/city-maint-report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * shared audit trail appended to by every maintenance program
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO 'src/audit-trail.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STATUS-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-TRAIL-FILE.
+       COPY 'src/DATA-AUDIT.CPY'.
+
+       FD CITY-TRANS-FILE.
+       01 CITY-TRANS-REC.
+           05 CT-ACTION      PIC X(01).
+           05 CT-COMMA-1     PIC X(01).
+           05 CT-NAME        PIC X(30).
+           05 CT-COMMA-2     PIC X(01).
+           05 CT-POPULATION  PIC 9(09).
+           05 CT-COMMA-3     PIC X(01).
+           05 CT-STATE       PIC X(20).
+           05 CT-COMMA-4     PIC X(01).
+           05 CT-COUNTRY     PIC X(20).
+           05 CT-COMMA-5     PIC X(01).
+           05 CT-TIME-ZONE   PIC X(10).
+
+      * MS-POPULATION is packed decimal (COMP-3) so the master file
+      * does not waste disk space on a nine-digit DISPLAY field
+       FD CITY-MASTER-FILE.
+       01 CITY-MASTER-REC.
+           05 MS-NAME        PIC X(30).
+           05 MS-POPULATION  PIC 9(09) COMP-3.
+           05 MS-STATE       PIC X(20).
+           05 MS-COUNTRY     PIC X(20).
+           05 MS-TIME-ZONE   PIC X(10).
+
+       FD CITY-MAINT-REPORT.
+       01 CITY-MAINT-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRANS-END        PIC X(01) VALUE 'N'.
+       01 WS-FS-STATUS-MASTER PIC X(02) VALUE '00'.
+       01 WS-TRANS-COUNT      PIC 9(07) VALUE ZEROS.
+       01 WS-ERROR-COUNT      PIC 9(07) VALUE ZEROS.
+       01 WS-RESULT-MESSAGE   PIC X(40).
+       01 WS-FS-STATUS-AUDIT  PIC X(02) VALUE '00'.
+       01 WS-AUDIT-DATE       PIC 9(08) VALUE ZEROS.
+       01 WS-AUDIT-TIME       PIC 9(08) VALUE ZEROS.
+
+      * 88-level conditions to make the EVALUATE below read naturally
+       01 WS-ACTION-CODE      PIC X(01).
+           88 WS-ACTION-ADD       VALUE 'A'.
+           88 WS-ACTION-CHANGE    VALUE 'C'.
+           88 WS-ACTION-DELETE    VALUE 'D'.
+           88 WS-ACTION-INQUIRE   VALUE 'I'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT CITY-TRANS-FILE
+           OPEN OUTPUT CITY-MAINT-REPORT
+           OPEN I-O CITY-MASTER-FILE
+           IF WS-FS-STATUS-MASTER = '35'
+               CLOSE CITY-MASTER-FILE
+               OPEN OUTPUT CITY-MASTER-FILE
+               CLOSE CITY-MASTER-FILE
+               OPEN I-O CITY-MASTER-FILE
+           END-IF
+
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-FS-STATUS-AUDIT = '35'
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+           END-IF
+
+           PERFORM UNTIL WS-TRANS-END = 'S'
+               READ CITY-TRANS-FILE
+                   AT END
+                       MOVE 'S' TO WS-TRANS-END
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-COUNT
+                       MOVE CT-ACTION TO WS-ACTION-CODE
+                       PERFORM 0100-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE CITY-TRANS-FILE
+           CLOSE CITY-MASTER-FILE
+           CLOSE CITY-MAINT-REPORT
+           CLOSE AUDIT-TRAIL-FILE
+           DISPLAY 'Transactions processed: ' WS-TRANS-COUNT
+           DISPLAY 'Transactions in error:  ' WS-ERROR-COUNT
+           STOP RUN.
+
+      * routes a transaction to the paragraph for its action code and
+      * writes the outcome to CITY-MAINT-REPORT
+       0100-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN WS-ACTION-ADD
+                   PERFORM 0200-ADD-CITY
+               WHEN WS-ACTION-CHANGE
+                   PERFORM 0300-CHANGE-CITY
+               WHEN WS-ACTION-DELETE
+                   PERFORM 0400-DELETE-CITY
+               WHEN WS-ACTION-INQUIRE
+                   PERFORM 0500-INQUIRE-CITY
+               WHEN OTHER
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE 'UNKNOWN ACTION CODE' TO WS-RESULT-MESSAGE
+           END-EVALUATE
+           PERFORM 0900-WRITE-REPORT-LINE
+           PERFORM 0800-WRITE-AUDIT-RECORD.
+
+       0200-ADD-CITY.
+           MOVE CT-NAME       TO MS-NAME
+           MOVE CT-POPULATION TO MS-POPULATION
+           MOVE CT-STATE      TO MS-STATE
+           MOVE CT-COUNTRY    TO MS-COUNTRY
+           MOVE CT-TIME-ZONE  TO MS-TIME-ZONE
+           WRITE CITY-MASTER-REC
+           IF WS-FS-STATUS-MASTER = '00'
+               MOVE 'ADDED' TO WS-RESULT-MESSAGE
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE SPACES TO WS-RESULT-MESSAGE
+               STRING 'ADD FAILED, STATUS ' WS-FS-STATUS-MASTER
+                   DELIMITED BY SIZE INTO WS-RESULT-MESSAGE
+           END-IF.
+
+       0300-CHANGE-CITY.
+           MOVE CT-NAME TO MS-NAME
+           READ CITY-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE 'CHANGE FAILED, NOT ON FILE' TO
+                       WS-RESULT-MESSAGE
+               NOT INVALID KEY
+                   MOVE CT-POPULATION TO MS-POPULATION
+                   MOVE CT-STATE      TO MS-STATE
+                   MOVE CT-COUNTRY    TO MS-COUNTRY
+                   MOVE CT-TIME-ZONE  TO MS-TIME-ZONE
+                   REWRITE CITY-MASTER-REC
+                   MOVE 'CHANGED' TO WS-RESULT-MESSAGE
+           END-READ.
+
+       0400-DELETE-CITY.
+           MOVE CT-NAME TO MS-NAME
+           READ CITY-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE 'DELETE FAILED, NOT ON FILE' TO
+                       WS-RESULT-MESSAGE
+               NOT INVALID KEY
+                   DELETE CITY-MASTER-FILE
+                   MOVE 'DELETED' TO WS-RESULT-MESSAGE
+           END-READ.
+
+       0500-INQUIRE-CITY.
+           MOVE CT-NAME TO MS-NAME
+           READ CITY-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE 'INQUIRY FAILED, NOT ON FILE' TO
+                       WS-RESULT-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'FOUND' TO WS-RESULT-MESSAGE
+           END-READ.
+
+      * appends one entry to the shared audit trail for this
+      * transaction, so every maintenance program's activity can be
+      * traced from a single file regardless of which one ran
+       0800-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE SPACES TO AUDIT-TRAIL-REC
+           MOVE 'CITY-MASTER-MAINTENANCE' TO AT-PROGRAM-NAME
+           MOVE WS-AUDIT-DATE TO AT-RUN-DATE
+           MOVE WS-AUDIT-TIME TO AT-RUN-TIME
+           MOVE CT-ACTION TO AT-ACTION
+           MOVE WS-RESULT-MESSAGE TO AT-DETAIL
+           WRITE AUDIT-TRAIL-REC.
+
+      * formats one result line combining the action, city name and
+      * outcome, and writes it to CITY-MAINT-REPORT
+       0900-WRITE-REPORT-LINE.
+           MOVE SPACES TO CITY-MAINT-REPORT-LINE
+           STRING CT-ACTION ' ' CT-NAME ' ' WS-RESULT-MESSAGE
+               DELIMITED BY SIZE INTO CITY-MAINT-REPORT-LINE
+           WRITE CITY-MAINT-REPORT-LINE.
